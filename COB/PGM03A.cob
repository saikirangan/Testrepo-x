@@ -1,31 +1,113 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. PGM03A.                                              00020000
-       DATA DIVISION.                                                   00030000
-       WORKING-STORAGE SECTION.                                         00040000
-       01 WS-NUMBER-A PIC 9(5).                                         00050000
-       01 WS-NUMBER-B PIC 9(5).                                         00060000
-       01 WS-RESULT-B PIC 9(6).                                         00070000
-       01 WS-RESULT-C PIC 9(6).                                         00080000
-       01 WS-RETURN-CODE PIC 99.                                        00090000
-       PROCEDURE DIVISION.                                              00100000
-       MAIN-ROUTINE.                                                    00110000
-            DISPLAY 'Enter Number A:'                                   00120000
-            ACCEPT WS-NUMBER-A.                                         00130000
-            DISPLAY 'Enter Number B:'                                   00140000
-            ACCEPT WS-NUMBER-B.                                         00150000
-            DISPLAY 'Program A is calling Program B'.                   00160000
-            CALL 'PGM03B2' USING WS-NUMBER-A, WS-NUMBER-B,              00170004
-                                          WS-RESULT-B, WS-RESULT-C.     00171006
-            DISPLAY 'Result received from Program B: ' WS-RESULT-B.     00180005
-            DISPLAY 'Result received from Program C: ' WS-RESULT-C.     00190005
-                                                                        00200001
-            DISPLAY 'Final Results:'                                    00220000
-            DISPLAY 'Result from Program B: ' WS-RESULT-B.              00230000
-            DISPLAY 'Result from Program C: ' WS-RESULT-C.              00240000
-            IF WS-RESULT-B = WS-RESULT-C                                00250000
-               MOVE 0 TO WS-RETURN-CODE                                 00260000
-            ELSE                                                        00270000
-               MOVE 12 TO WS-RETURN-CODE                                00280000
-            END-IF                                                      00290000
-            DISPLAY 'Return Code: ' WS-RETURN-CODE                      00300000
-            GOBACK.                                                     00310007
\ No newline at end of file
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PGM03A.                                              00020000
+       ENVIRONMENT DIVISION.                                            00021000
+       INPUT-OUTPUT SECTION.                                            00022000
+       FILE-CONTROL.                                                    00023000
+           SELECT PAIRFILE ASSIGN TO PAIRFILE                           00024000
+               ORGANIZATION IS SEQUENTIAL.                              00025000
+       DATA DIVISION.                                                   00030000
+       FILE SECTION.                                                    00031000
+       FD PAIRFILE                                                      00032000
+           RECORDING MODE IS F.                                         00033000
+       01 PAIR-REC.                                                     00034000
+           05 PAIR-NUMBER-A PIC 9(5).                                   00035000
+           05 FILLER        PIC X(1).                                   00036000
+           05 PAIR-NUMBER-B PIC 9(5).                                   00037000
+           05 FILLER        PIC X(69).                                  00038000
+       WORKING-STORAGE SECTION.                                         00040000
+       01 WS-NUMBER-A PIC 9(5).                                         00050000
+       01 WS-NUMBER-B PIC 9(5).                                         00060000
+       01 WS-RESULT-B PIC 9(4)V99.                                      00070000
+       01 WS-RESULT-C PIC S9(6).                                        00080000
+       01 WS-RESULT-D PIC 9(10).                                        00081000
+       01 WS-CHECK-CODE PIC 99.                                         00082000
+       01 WS-RETURN-CODE PIC 99.                                        00090000
+       01 WS-PAIR-EOF PIC X(1) VALUE 'N'.                               00091500
+       01 WS-PAIR-FAIL-COUNT PIC 9(07) VALUE ZERO.                       00091600
+       01 WS-PAIR-BATCH-SW PIC X(01) VALUE 'N'.                          00091700
+           88 WS-PAIR-BATCH-MODE VALUE 'Y'.                              00091800
+       01 WS-DEMOCHK-THRESHOLD PIC 9(02) VALUE 12.                        00091820
+       01 WS-DEMOCHK-RESULT   PIC 9(02).                                  00091840
+       LINKAGE SECTION.                                                 00091000
+       01 LA-PARM-AREA.                                                 00092000
+           05 LA-PARM-LEN  PIC S9(4) COMP.                               00093000
+           05 LA-PARM-TEXT PIC X(20).                                    00094000
+       PROCEDURE DIVISION USING LA-PARM-AREA.                           00095000
+       MAIN-ROUTINE.                                                    00110000
+            IF LA-PARM-TEXT(1:4) = 'FILE'                                00108000
+               PERFORM BATCH-PAIRS-PARA                                  00109000
+            ELSE                                                         00109100
+               IF LA-PARM-LEN > ZERO                                     00111000
+                  PERFORM PARSE-PARM-PARA                                00112000
+               ELSE                                                      00113000
+                  PERFORM ACCEPT-INPUT-PARA                              00114000
+               END-IF                                                    00115000
+               PERFORM PROCESS-PAIR-PARA                                 00115100
+            END-IF.                                                      00115200
+            GOBACK.                                                     00310007
+       BATCH-PAIRS-PARA.                                                00115300
+            SET WS-PAIR-BATCH-MODE TO TRUE.                              00115310
+            OPEN INPUT PAIRFILE.                                         00115400
+            PERFORM READ-PAIR-PARA UNTIL WS-PAIR-EOF = 'Y'.              00115500
+            CLOSE PAIRFILE.                                              00115600
+            DISPLAY 'PGM03A: PAIRS FAILED VALIDATION - '                 00115610
+                    WS-PAIR-FAIL-COUNT.                                  00115620
+            IF WS-PAIR-FAIL-COUNT > ZERO                                 00115630
+               MOVE 12 TO RETURN-CODE                                    00115640
+            ELSE                                                         00115650
+               MOVE 0 TO RETURN-CODE                                     00115660
+            END-IF.                                                      00115670
+       READ-PAIR-PARA.                                                  00115700
+            READ PAIRFILE                                                00115800
+                AT END MOVE 'Y' TO WS-PAIR-EOF                           00115900
+                NOT AT END                                               00116000
+                     MOVE PAIR-NUMBER-A TO WS-NUMBER-A                   00116100
+                     MOVE PAIR-NUMBER-B TO WS-NUMBER-B                   00116200
+                     PERFORM PROCESS-PAIR-PARA                           00116300
+            END-READ.                                                    00116400
+       PROCESS-PAIR-PARA.                                               00116500
+            DISPLAY 'Program A is calling Program B'.                   00160000
+            CALL 'PGM03B2' USING WS-NUMBER-A, WS-NUMBER-B,              00170004
+                      WS-RESULT-B, WS-RESULT-C, WS-RESULT-D.            00171006
+            DISPLAY 'Result received from Program B: ' WS-RESULT-B.     00180005
+            DISPLAY 'Result received from Program C: ' WS-RESULT-C.     00190005
+            DISPLAY 'Result received from Program D: ' WS-RESULT-D.     00191005
+            DISPLAY 'Final Results:'                                    00220000
+            DISPLAY 'Result from Program B: ' WS-RESULT-B.              00230000
+            DISPLAY 'Result from Program C: ' WS-RESULT-C.              00240000
+            DISPLAY 'Result from Program D: ' WS-RESULT-D.              00241000
+            CALL 'PGM03E' USING WS-NUMBER-A, WS-NUMBER-B, WS-RESULT-B,  00242000
+                 WS-RESULT-C, WS-RESULT-D, WS-CHECK-CODE.               00243000
+            IF WS-RESULT-B = WS-RESULT-C                                00250000
+               MOVE 0 TO WS-RETURN-CODE                                 00260000
+            ELSE                                                        00270000
+               MOVE 12 TO WS-RETURN-CODE                                00280000
+            END-IF                                                      00290000
+            IF WS-CHECK-CODE NOT = ZERO                                 00291000
+               MOVE WS-CHECK-CODE TO WS-RETURN-CODE                     00292000
+            END-IF                                                      00293000
+            CALL 'DEMOCHK' USING WS-CHECK-CODE, WS-DEMOCHK-THRESHOLD,    00293100
+                 WS-DEMOCHK-RESULT.                                      00293200
+            IF WS-DEMOCHK-RESULT NOT = ZERO                             00293300
+               MOVE WS-DEMOCHK-RESULT TO WS-RETURN-CODE                 00293400
+            END-IF                                                      00293500
+            DISPLAY 'Return Code: ' WS-RETURN-CODE                      00300000
+            IF WS-PAIR-BATCH-MODE                                       00300100
+               IF WS-RETURN-CODE NOT = ZERO                             00300200
+                  ADD 1 TO WS-PAIR-FAIL-COUNT                           00300300
+               END-IF                                                   00300400
+            ELSE                                                        00300450
+               MOVE WS-RETURN-CODE TO RETURN-CODE                       00300480
+            END-IF.                                                     00300490
+       PARSE-PARM-PARA.                                                 00311000
+            DISPLAY 'PGM03A: USING BATCH PARM INPUT'.                   00312000
+            UNSTRING LA-PARM-TEXT DELIMITED BY ','                      00313000
+                INTO WS-NUMBER-A, WS-NUMBER-B                           00314000
+            END-UNSTRING.                                               00315000
+            DISPLAY WS-NUMBER-A.                                        00316000
+            DISPLAY WS-NUMBER-B.                                        00317000
+       ACCEPT-INPUT-PARA.                                               00318000
+            DISPLAY 'Enter Number A:'                                   00319000
+            ACCEPT WS-NUMBER-A.                                         00319100
+            DISPLAY 'Enter Number B:'                                   00319200
+            ACCEPT WS-NUMBER-B.                                         00319300
