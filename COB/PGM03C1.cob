@@ -4,7 +4,7 @@
        LINKAGE SECTION.                                                 00040000
        01 LC-NUMBER-A PIC 9(5).                                         00050000
        01 LC-NUMBER-B PIC 9(5).                                         00060000
-       01 LC-RESULT-C PIC 9(6).                                         00070000
+       01 LC-RESULT-C PIC S9(6).                                        00070000
        PROCEDURE DIVISION USING LC-NUMBER-A, LC-NUMBER-B, LC-RESULT-C.  00080000
        MAIN-ROUTINE.                                                    00090000
             DISPLAY 'Program C is performing arithmetic operations'.    00100000
