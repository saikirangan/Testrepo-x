@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALERTPGM.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LAL-RETURN-CODE PIC S9(4) COMP.
+       01 LAL-THRESHOLD   PIC S9(4) COMP.
+       PROCEDURE DIVISION USING LAL-RETURN-CODE, LAL-THRESHOLD.
+       MAIN-ROUTINE.
+           IF LAL-RETURN-CODE >= LAL-THRESHOLD
+              DISPLAY '*********************************************'
+              DISPLAY '* ALERT - ABNORMAL RETURN CODE DETECTED      *'
+              DISPLAY '* RETURN CODE: ' LAL-RETURN-CODE
+              DISPLAY '*********************************************'
+           END-IF.
+           GOBACK.
