@@ -0,0 +1,24 @@
+       01 STUDMAPI.
+           05 FILLER       PIC X(12).
+           05 STUDIDL      PIC S9(4) COMP.
+           05 STUDIDF      PIC X(01).
+           05 STUDIDI      PIC X(09).
+           05 STUDNAML     PIC S9(4) COMP.
+           05 STUDNAMF     PIC X(01).
+           05 STUDNAMI     PIC X(30).
+           05 STUDDPTL     PIC S9(4) COMP.
+           05 STUDDPTF     PIC X(01).
+           05 STUDDPTI     PIC X(10).
+           05 MSGL         PIC S9(4) COMP.
+           05 MSGF         PIC X(01).
+           05 MSGI         PIC X(60).
+       01 STUDMAPO REDEFINES STUDMAPI.
+           05 FILLER       PIC X(12).
+           05 FILLER       PIC X(03).
+           05 STUDIDO      PIC X(09).
+           05 FILLER       PIC X(03).
+           05 STUDNAMO     PIC X(30).
+           05 FILLER       PIC X(03).
+           05 STUDDPTO     PIC X(10).
+           05 FILLER       PIC X(03).
+           05 MSGO         PIC X(60).
