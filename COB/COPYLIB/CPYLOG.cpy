@@ -0,0 +1,11 @@
+       01 WS-OPER-MSG.
+           05 OM-TIMESTAMP PIC X(26).
+           05 FILLER       PIC X(01).
+           05 OM-PROGRAM   PIC X(08).
+           05 FILLER       PIC X(01).
+           05 OM-SEVERITY  PIC X(04).
+               88 OM-SEV-INFO  VALUE 'INFO'.
+               88 OM-SEV-WARN  VALUE 'WARN'.
+               88 OM-SEV-ERROR VALUE 'ERR '.
+           05 FILLER       PIC X(01).
+           05 OM-TEXT      PIC X(60).
