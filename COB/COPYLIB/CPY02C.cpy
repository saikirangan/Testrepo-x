@@ -0,0 +1,11 @@
+       01 WS-VARS.
+           05 WS-X PIC 9(02).
+           05 WS-Y PIC 9(02).
+           05 WS-Z PIC 9(03).
+           05 WS-OP-CODE PIC X(01) VALUE 'A'.
+               88 WS-OP-ADD VALUE 'A'.
+               88 WS-OP-SUB VALUE 'S'.
+               88 WS-OP-MUL VALUE 'M'.
+           05 WS-VALID-SW PIC X(01).
+               88 WS-VALID   VALUE 'V'.
+               88 WS-INVALID VALUE 'I'.
