@@ -0,0 +1,10 @@
+       01 WS-REPORT-HEADER.
+           05 RH-PROGRAM-ID   PIC X(08).
+           05 FILLER          PIC X(02).
+           05 RH-REPORT-TITLE PIC X(40).
+           05 FILLER          PIC X(02).
+           05 RH-RUN-DATE     PIC X(10).
+           05 FILLER          PIC X(02).
+           05 RH-PAGE-LIT     PIC X(05) VALUE 'PAGE '.
+           05 RH-PAGE-NO      PIC ZZZ9.
+       01 WS-PAGE-COUNTER PIC 9(04) VALUE ZERO.
