@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PGM03E.                                              00020000
+       DATA DIVISION.                                                   00030000
+       WORKING-STORAGE SECTION.                                         00031000
+       01 WE-CHECK-B PIC 9(4)V99.                                       00032000
+       01 WE-CHECK-C PIC S9(6).                                         00033000
+       01 WE-CHECK-D PIC 9(10).                                         00034000
+       LINKAGE SECTION.                                                 00040000
+       01 LE-NUMBER-A PIC 9(5).                                         00050000
+       01 LE-NUMBER-B PIC 9(5).                                         00060000
+       01 LE-RESULT-B PIC 9(4)V99.                                      00070000
+       01 LE-RESULT-C PIC S9(6).                                        00080000
+       01 LE-RESULT-D PIC 9(10).                                        00090000
+       01 LE-CHECK-CODE PIC 99.                                         00100000
+       PROCEDURE DIVISION USING LE-NUMBER-A, LE-NUMBER-B, LE-RESULT-B,  00110000
+                              LE-RESULT-C, LE-RESULT-D, LE-CHECK-CODE.  00111000
+       MAIN-ROUTINE.                                                    00120000
+            DISPLAY 'Program E is independently verifying the chain'.   00130000
+            MOVE ZERO TO LE-CHECK-CODE.                                 00140000
+            IF LE-NUMBER-B = ZERO                                       00150000
+               MOVE ZERO TO WE-CHECK-B                                  00160000
+            ELSE                                                        00170000
+               COMPUTE WE-CHECK-B ROUNDED =                             00180000
+                       LE-NUMBER-A / LE-NUMBER-B                        00181000
+            END-IF.                                                     00190000
+            COMPUTE WE-CHECK-C = LE-NUMBER-A - LE-NUMBER-B.             00200000
+            COMPUTE WE-CHECK-D = LE-NUMBER-A * LE-NUMBER-B.             00210000
+            IF WE-CHECK-B NOT = LE-RESULT-B                             00220000
+               DISPLAY 'PROGRAM E: RESULT B FAILED INDEPENDENT CHECK'   00230000
+               MOVE 8 TO LE-CHECK-CODE                                  00240000
+            END-IF.                                                     00250000
+            IF WE-CHECK-C NOT = LE-RESULT-C                             00260000
+               DISPLAY 'PROGRAM E: RESULT C FAILED INDEPENDENT CHECK'   00270000
+               MOVE 8 TO LE-CHECK-CODE                                  00280000
+            END-IF.                                                     00290000
+            IF WE-CHECK-D NOT = LE-RESULT-D                             00300000
+               DISPLAY 'PROGRAM E: RESULT D FAILED INDEPENDENT CHECK'   00310000
+               MOVE 8 TO LE-CHECK-CODE                                  00320000
+            END-IF.                                                     00330000
+            IF LE-CHECK-CODE = ZERO                                     00340000
+               DISPLAY 'PROGRAM E: ALL RESULTS INDEPENDENTLY VERIFIED'  00350000
+            END-IF.                                                     00360000
+            GOBACK.                                                     00370000
