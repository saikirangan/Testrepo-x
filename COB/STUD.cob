@@ -5,6 +5,30 @@
        FILE-CONTROL.
                 SELECT EMPFIL ASSIGN TO EMPFILE
                 ORGANIZATION IS SEQUENTIAL.
+                SELECT REJFILE ASSIGN TO REJFILE
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT EXTFILE ASSIGN TO EXTFILE
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT CKPTFILE ASSIGN TO CKPTFILE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-CKPT-FS.
+                SELECT AUDITFILE ASSIGN TO AUDITFILE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-FS.
+                SELECT RUNSTATS ASSIGN TO RUNSTATS
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-RUNSTATS-FS.
+                SELECT AUTHFILE ASSIGN TO AUTHFILE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-AUTH-FS.
+                SELECT DEPTTAB ASSIGN TO DEPTTAB
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DT-DEPT-CODE
+                FILE STATUS IS WS-DEPTTAB-FS.
+                SELECT PARMFILE ASSIGN TO PARMFILE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PARM-FS.
        DATA DIVISION.
        FILE SECTION.
        FD EMPFIL
@@ -12,15 +36,92 @@
        01 FL-REC.
           05 STUD-ID    PIC X(09).
           05 FILLER    PIC X(71).
+       FD REJFILE
+            RECORDING MODE IS F.
+       01 REJ-REC.
+          05 REJ-STUD-ID   PIC X(09).
+          05 FILLER        PIC X(01).
+          05 REJ-REC-NUM   PIC 9(07).
+          05 FILLER        PIC X(01).
+          05 REJ-REASON    PIC X(40).
+          05 FILLER        PIC X(22).
+       FD EXTFILE
+            RECORDING MODE IS F.
+       01 EXT-REC.
+          05 EXT-STUD-ID    PIC 9(09).
+          05 FILLER         PIC X(01).
+          05 EXT-STUD-NAME  PIC X(30).
+          05 FILLER         PIC X(01).
+          05 EXT-STUD-DEPT  PIC X(10).
+          05 FILLER         PIC X(29).
+       FD CKPTFILE
+            RECORDING MODE IS F.
+       01 CKPT-REC.
+          05 CKPT-REC-NUM   PIC 9(07).
+          05 FILLER         PIC X(01).
+          05 CKPT-STUD-ID   PIC X(09).
+          05 FILLER         PIC X(63).
+       FD AUDITFILE
+            RECORDING MODE IS F.
+       01 AUDIT-REC.
+          05 AUDIT-TIMESTAMP   PIC X(26).
+          05 FILLER            PIC X(01).
+          05 AUDIT-STUD-ID     PIC X(09).
+          05 FILLER            PIC X(01).
+          05 AUDIT-SQLCODE     PIC S9(05).
+          05 FILLER            PIC X(38).
+       FD RUNSTATS
+            RECORDING MODE IS F.
+       01 RUNSTATS-REC.
+          05 RS-TIMESTAMP      PIC X(26).
+          05 FILLER            PIC X(01).
+          05 RS-CT-READ        PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 RS-CT-FOUND       PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 RS-CT-NOTFOUND    PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 RS-CT-REJECTED    PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 RS-CT-DUPLICATE   PIC 9(07).
+          05 FILLER            PIC X(14).
+       FD AUTHFILE
+            RECORDING MODE IS F.
+       01 AUTH-REC.
+          05 AUTH-FLAG         PIC X(01).
+          05 FILLER            PIC X(79).
+       FD DEPTTAB
+            RECORDING MODE IS F.
+       01 DEPT-REC.
+          05 DT-DEPT-CODE    PIC X(03).
+          05 DT-DEPT-DESC    PIC X(20).
+          05 FILLER          PIC X(57).
+       FD PARMFILE
+            RECORDING MODE IS F.
+       01 PARM-REC.
+          05 PARM-CKPT-INTERVAL    PIC 9(05).
+          05 PARM-ALERT-THRESHOLD  PIC 9(02).
+          05 FILLER                PIC X(73).
        WORKING-STORAGE SECTION.
        01 WS-FL-REC.
           05 FL-STUD-ID PIC X(09).
           05 FILLER    PIC X(71).
 
-       77 WS-STUD-ID1 PIC 9(09).
+       01 WS-FL-TRAILER REDEFINES WS-FL-REC.
+          05 WS-TRAILER-MARKER PIC X(02).
+          05 WS-TRAILER-COUNT  PIC 9(07).
+          05 FILLER            PIC X(71).
+
+       01 WS-EXPECTED-COUNT    PIC 9(07) VALUE ZERO.
+       01 WS-TRAILER-SEEN-SW   PIC A VALUE 'N'.
+           88 WS-TRAILER-SEEN    VALUE 'Y'.
 
        01 WS-EOF    PIC A VALUE SPACE.
 
+       01 WS-ABEND-SW    PIC A VALUE SPACE.
+
+       01 WS-REC-COUNT    PIC 9(07) VALUE ZERO.
+
             EXEC SQL
                INCLUDE SQLCA
             END-EXEC.
@@ -34,30 +135,220 @@
            10 WS-STUD-NAME             PIC X(30).
            10 WS-STUD-DEPT             PIC X(10).
 
+       01 WS-DEPT-TABLE-DATA.
+           05 FILLER PIC X(23) VALUE 'CSECOMPUTER SCIENCE    '.
+           05 FILLER PIC X(23) VALUE 'MECMECHANICAL          '.
+           05 FILLER PIC X(23) VALUE 'ECEELECTRONIC AND COMM '.
+           05 FILLER PIC X(23) VALUE 'ITINFORMATION TECH     '.
+       01 WS-DEPT-TABLE REDEFINES WS-DEPT-TABLE-DATA.
+           05 WS-DEPT-ENTRY OCCURS 4 TIMES INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-CODE PIC X(03).
+               10 WS-DEPT-DESC PIC X(20).
+
+       01 WS-DEPT-VALID-SW PIC A VALUE SPACE.
+           88 WS-DEPT-VALID   VALUE 'Y'.
+           88 WS-DEPT-INVALID VALUE 'N'.
+
+       01 WS-CONTROL-TOTALS.
+           05 WS-CT-READ      PIC 9(07) VALUE ZERO.
+           05 WS-CT-FOUND     PIC 9(07) VALUE ZERO.
+           05 WS-CT-NOTFOUND  PIC 9(07) VALUE ZERO.
+           05 WS-CT-REJECTED  PIC 9(07) VALUE ZERO.
+           05 WS-CT-DUPLICATE PIC 9(07) VALUE ZERO.
+
+       77 WS-DUP-CHECK-ID PIC 9(09).
+
+       01 WS-SEEN-COUNT PIC 9(07) VALUE ZERO.
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 1 TO 99999 TIMES
+                 DEPENDING ON WS-SEEN-COUNT
+                 INDEXED BY WS-SEEN-IDX.
+               10 WS-SEEN-ID PIC 9(09).
+
+       01 WS-DUP-SW PIC A VALUE 'N'.
+           88 WS-DUP-FOUND VALUE 'Y'.
+
+       01 WS-CKPT-FS        PIC X(02) VALUE SPACES.
+           88 WS-CKPT-FOUND    VALUE '00'.
+           88 WS-CKPT-NOT-FOUND VALUE '35'.
+       01 WS-CKPT-EOF        PIC A VALUE SPACE.
+       01 WS-CKPT-INTERVAL   PIC 9(05) VALUE 1000.
+       01 WS-CKPT-COUNTER    PIC 9(05) VALUE ZERO.
+       01 WS-RESTART-POINT   PIC 9(07) VALUE ZERO.
+
+       01 WS-AUDIT-FS         PIC X(02) VALUE SPACES.
+           88 WS-AUDIT-FOUND     VALUE '00'.
+       01 WS-CURRENT-TIMESTAMP  PIC X(26).
+
+       01 WS-DEPT-STUD-COUNT   PIC S9(9) USAGE COMP.
+       01 WS-DEPT-COUNT-CODE   PIC X(03).
+
+       77 WS-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       77 WS-MAX-RETRIES PIC 9(02) VALUE 3.
+
+       01 WS-SQL-RETRY-SW PIC X(01) VALUE 'N'.
+           88 WS-SQL-RETRYABLE     VALUE 'Y'.
+           88 WS-SQL-NOT-RETRYABLE VALUE 'N'.
+
+       77 WS-RETRY-DELAY-CTR PIC 9(09) USAGE COMP VALUE ZERO.
+
+       01 WS-RUNSTATS-FS      PIC X(02) VALUE SPACES.
+           88 WS-RUNSTATS-FOUND   VALUE '00'.
+
+       01 WS-AUTH-FS          PIC X(02) VALUE SPACES.
+           88 WS-AUTH-FOUND       VALUE '00'.
+
+       01 WS-AUTH-SW          PIC X(01) VALUE 'N'.
+           88 WS-AUTHORIZED       VALUE 'Y'.
+           88 WS-NOT-AUTHORIZED   VALUE 'N'.
+
+       01 WS-DEPTTAB-FS       PIC X(02) VALUE SPACES.
+           88 WS-DEPTTAB-OK       VALUE '00'.
+       01 WS-DEPTTAB-AVAIL-SW PIC X(01) VALUE 'N'.
+           88 WS-DEPTTAB-AVAILABLE VALUE 'Y'.
+       01 WS-DEPTTAB-EOF-SW   PIC X(01) VALUE 'N'.
+           88 WS-DEPTTAB-EOF      VALUE 'Y'.
+
+       01 WS-PARM-FS          PIC X(02) VALUE SPACES.
+           88 WS-PARM-OK          VALUE '00'.
+
+       01 WS-OPER-MSG-TEXT    PIC X(60).
+       01 WS-SQLCODE-DISPLAY  PIC -9(8).
+       COPY CPYLOG.
+
        PROCEDURE DIVISION.
 
+            PERFORM A000-AUTH-CHECK-PARA.
+
+            IF WS-NOT-AUTHORIZED
+               DISPLAY 'STUD: NOT AUTHORIZED TO RUN AGAINST EMPFILE'
+               MOVE +16 TO RETURN-CODE
+               GOBACK
+            END-IF.
+
+            PERFORM A000-INIT-PARM-PARA.
+
             OPEN INPUT EMPFIL.
+            OPEN OUTPUT REJFILE.
+            OPEN OUTPUT EXTFILE.
+            OPEN INPUT DEPTTAB.
+            IF WS-DEPTTAB-OK
+               SET WS-DEPTTAB-AVAILABLE TO TRUE
+            ELSE
+               DISPLAY 'STUD: DEPTTAB NOT AVAILABLE - USING BUILT-IN '
+                       'DEPARTMENT TABLE'
+            END-IF.
+
+            PERFORM A000-RESTART-PARA.
+            PERFORM A000-OPEN-AUDIT-PARA.
 
-            PERFORM UNTIL WS-EOF = 'Y'
+            PERFORM UNTIL WS-EOF = 'Y' OR WS-ABEND-SW = 'Y'
 
                READ EMPFIL INTO WS-FL-REC
                  AT END MOVE 'Y' TO WS-EOF
-                 NOT AT END PERFORM A000-WRITE-PARA
-                 COMPUTE WS-STUD-ID = FUNCTION NUMVAL(FL-STUD-ID)
-                 MOVE  WS-STUD-ID TO WS-STUD-ID1
-                 PERFORM A000-STUDENT-ID-VAL
+                 NOT AT END
+                 IF WS-TRAILER-MARKER = 'TR'
+                    PERFORM A000-TRAILER-PARA
+                 ELSE
+                    ADD 1 TO WS-REC-COUNT
+                    ADD 1 TO WS-CT-READ
+                    IF FL-STUD-ID IS NUMERIC
+                       COMPUTE WS-DUP-CHECK-ID =
+                               FUNCTION NUMVAL(FL-STUD-ID)
+                       END-COMPUTE
+                       PERFORM A000-DUP-CHECK-PARA
+                       IF WS-DUP-FOUND
+                          MOVE 'DUPLICATE STUD-ID' TO REJ-REASON
+                          ADD 1 TO WS-CT-DUPLICATE
+                          PERFORM A000-REJECT-PARA
+                       ELSE
+                          PERFORM A000-WRITE-PARA
+                       END-IF
+                    ELSE
+                       MOVE 'NON-NUMERIC STUD-ID FORMAT' TO REJ-REASON
+                       ADD 1 TO WS-CT-REJECTED
+                       PERFORM A000-REJECT-PARA
+                    END-IF
+                    PERFORM A000-CHECKPOINT-PARA
+                 END-IF
                END-READ
 
             END-PERFORM.
 
+            IF WS-CKPT-COUNTER NOT = ZERO AND WS-ABEND-SW NOT = 'Y'
+               PERFORM A000-WRITE-CKPT-PARA
+            END-IF.
+
             CLOSE EMPFIL.
+            CLOSE REJFILE.
+            CLOSE EXTFILE.
+            CLOSE CKPTFILE.
+            CLOSE AUDITFILE.
+
+            IF WS-ABEND-SW NOT = 'Y'
+               PERFORM A000-DEPT-COUNTS-PARA
+            END-IF.
+            IF WS-DEPTTAB-AVAILABLE
+               CLOSE DEPTTAB
+            END-IF.
+            PERFORM A000-SUMMARY-PARA.
 
             GOBACK.
 
+       LOG-OPER-MSG-PARA.
+             MOVE FUNCTION CURRENT-DATE TO OM-TIMESTAMP.
+             MOVE 'STUD' TO OM-PROGRAM.
+             SET OM-SEV-ERROR TO TRUE.
+             MOVE WS-OPER-MSG-TEXT TO OM-TEXT.
+             DISPLAY WS-OPER-MSG.
+
+       A000-INIT-PARM-PARA.
+             OPEN INPUT PARMFILE.
+             IF WS-PARM-OK
+                READ PARMFILE
+                    NOT AT END
+                         MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+                END-READ
+                CLOSE PARMFILE
+             ELSE
+                DISPLAY 'STUD: NO PARMFILE FOUND - USING DEFAULTS'
+             END-IF.
+
        A000-WRITE-PARA.
 
              COMPUTE WS-STUD-ID = FUNCTION NUMVAL(FL-STUD-ID)
 
+             MOVE ZERO TO WS-RETRY-COUNT.
+             PERFORM A000-SELECT-PARA.
+             PERFORM A000-RETRY-PARA
+                UNTIL WS-SQL-NOT-RETRYABLE
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+             EVALUATE SQLCODE
+             WHEN 100
+                  DISPLAY 'NO SUCH RECORD FOUND'
+                  ADD 1     TO WS-CT-NOTFOUND
+                  MOVE +12  TO RETURN-CODE
+             WHEN 0
+                  DISPLAY 'STUD-ID: ' WS-STUD-ID
+                  DISPLAY 'STUD-NAME: ' WS-STUD-NAME
+                  ADD 1     TO WS-CT-FOUND
+                  PERFORM A000-EXTRACT-PARA
+                  PERFORM A000-DEPARTMENT-VAL
+                  MOVE 0    TO RETURN-CODE
+             WHEN OTHER
+                  MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                  STRING 'DB2 ERROR ON STUD_STUDENT SELECT - SQLCODE: '
+                         WS-SQLCODE-DISPLAY DELIMITED BY SIZE
+                         INTO WS-OPER-MSG-TEXT
+                  PERFORM LOG-OPER-MSG-PARA
+                  MOVE +16  TO RETURN-CODE
+                  MOVE 'Y'  TO WS-ABEND-SW
+             END-EVALUATE.
+
+             PERFORM A000-AUDIT-PARA.
+
+       A000-SELECT-PARA.
              EXEC SQL
                   SELECT  STUD_ID, STUD_NAME, STUD_DEPT
                     INTO  :WS-STUD-ID, :WS-STUD-NAME, :WS-STUD-DEPT
@@ -65,37 +356,255 @@
                  WHERE STUD_ID = :WS-STUD-ID
              END-EXEC.
 
+             SET WS-SQL-NOT-RETRYABLE TO TRUE.
+             EVALUATE SQLCODE
+             WHEN -911
+             WHEN -913
+             WHEN -904
+                  SET WS-SQL-RETRYABLE TO TRUE
+             WHEN OTHER
+                  CONTINUE
+             END-EVALUATE.
+
+       A000-RETRY-PARA.
+             ADD 1 TO WS-RETRY-COUNT.
+             DISPLAY 'STUD_STUDENT SELECT RETRY - ATTEMPT '
+                     WS-RETRY-COUNT ' SQLCODE: ' SQLCODE.
+             PERFORM A000-RETRY-DELAY-PARA.
+             PERFORM A000-SELECT-PARA.
+
+       A000-RETRY-DELAY-PARA.
+             MOVE ZERO TO WS-RETRY-DELAY-CTR.
+             PERFORM UNTIL WS-RETRY-DELAY-CTR >= 500000000
+                ADD 1 TO WS-RETRY-DELAY-CTR
+             END-PERFORM.
+
+       A000-EXTRACT-PARA.
+             MOVE WS-STUD-ID   TO EXT-STUD-ID.
+             MOVE WS-STUD-NAME TO EXT-STUD-NAME.
+             MOVE WS-STUD-DEPT TO EXT-STUD-DEPT.
+             WRITE EXT-REC.
+
+       A000-DEPARTMENT-VAL.
+             SET WS-DEPT-INVALID TO TRUE.
+             IF WS-DEPTTAB-AVAILABLE
+                MOVE WS-STUD-DEPT TO DT-DEPT-CODE
+                READ DEPTTAB RECORD
+                   INVALID KEY
+                        CONTINUE
+                   NOT INVALID KEY
+                        SET WS-DEPT-VALID TO TRUE
+                        DISPLAY DT-DEPT-DESC
+                END-READ
+             END-IF.
+             IF WS-DEPT-INVALID
+                PERFORM A000-DEPARTMENT-TABLE-VAL
+             END-IF.
+             IF WS-DEPT-INVALID
+                DISPLAY 'INVALID DEPARTMENT CODE: ' WS-STUD-DEPT
+                        ' FOR STUD-ID: ' WS-STUD-ID
+             END-IF.
+
+       A000-DEPARTMENT-TABLE-VAL.
+             SET WS-DEPT-IDX TO 1.
+             SEARCH WS-DEPT-ENTRY
+                AT END
+                     CONTINUE
+                WHEN WS-DEPT-CODE(WS-DEPT-IDX) = WS-STUD-DEPT
+                     SET WS-DEPT-VALID TO TRUE
+                     DISPLAY WS-DEPT-DESC(WS-DEPT-IDX)
+             END-SEARCH.
+
+       A000-DEPT-COUNTS-PARA.
+             IF WS-DEPTTAB-AVAILABLE
+                PERFORM A000-DEPT-COUNTS-DEPTTAB-PARA
+             ELSE
+                PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                        UNTIL WS-DEPT-IDX > 4 OR WS-ABEND-SW = 'Y'
+                   MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO WS-DEPT-COUNT-CODE
+                   PERFORM A000-DEPT-COUNT-QUERY-PARA
+                END-PERFORM
+             END-IF.
+
+       A000-DEPT-COUNTS-DEPTTAB-PARA.
+             MOVE 'N' TO WS-DEPTTAB-EOF-SW.
+             MOVE LOW-VALUES TO DT-DEPT-CODE.
+             START DEPTTAB KEY IS GREATER THAN DT-DEPT-CODE
+                 INVALID KEY SET WS-DEPTTAB-EOF TO TRUE
+             END-START.
+             PERFORM UNTIL WS-DEPTTAB-EOF OR WS-ABEND-SW = 'Y'
+                READ DEPTTAB NEXT RECORD
+                    AT END SET WS-DEPTTAB-EOF TO TRUE
+                    NOT AT END
+                         MOVE DT-DEPT-CODE TO WS-DEPT-COUNT-CODE
+                         PERFORM A000-DEPT-COUNT-QUERY-PARA
+                END-READ
+             END-PERFORM.
+
+       A000-DEPT-COUNT-QUERY-PARA.
+             EXEC SQL
+                  SELECT COUNT(*)
+                    INTO :WS-DEPT-STUD-COUNT
+                    FROM STUD_STUDENT
+                   WHERE STUD_DEPT = :WS-DEPT-COUNT-CODE
+             END-EXEC.
 
              EVALUATE SQLCODE
-             WHEN 100
-                  DISPLAY 'NO SUCH RECORD FOUND'
-                  MOVE +12  TO RETURN-CODE
              WHEN 0
-                  DISPLAY 'STUD-ID: ' WS-STUD-ID
-                  DISPLAY 'STUD-NAME: ' WS-STUD-NAME
-      *           PERFORM A000-DEPARTMENT-VAL
-      *           MOVE WS-STUD-ID TO WS-STUD-ID1
-      *           PERFORM A000-STUDENT-ID-VAL
-                  MOVE 0    TO RETURN-CODE
+                  DISPLAY 'DEPARTMENT ' WS-DEPT-COUNT-CODE ' HAS '
+                          WS-DEPT-STUD-COUNT ' STUDENTS ON FILE'
+             WHEN OTHER
+                  MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                  STRING 'DB2 ERROR ON STUD_STUDENT COUNT - SQLCODE: '
+                         WS-SQLCODE-DISPLAY DELIMITED BY SIZE
+                         INTO WS-OPER-MSG-TEXT
+                  PERFORM LOG-OPER-MSG-PARA
+                  MOVE +16  TO RETURN-CODE
+                  MOVE 'Y'  TO WS-ABEND-SW
              END-EVALUATE.
 
-      *A000-DEPARTMENT-VAL.
-      *      EVALUATE WS-STUD-DEPT
-      *      WHEN 'CSE'
-      *           DISPLAY 'COMPUTER SCIENCE'
-      *      WHEN 'MEC'
-      *           DISPLAY 'MECHANICAL'
-      *      WHEN 'ECE'
-      *           DISPLAY 'ELECTRONIC AND COMMUNICATION ENG'
-      *      WHEN 'IT'
-      *           DISPLAY 'INFORMATION TECH'
-      *      WHEN OTHER
-      *           DISPLAY 'NOT VALID'
-      *      END-EVALUATE.
-
-       A000-STUDENT-ID-VAL.
-             IF WS-STUD-ID1 IS NUMERIC
-                  DISPLAY 'VALID STUDENT ID'
+       A000-REJECT-PARA.
+             MOVE FL-STUD-ID   TO REJ-STUD-ID.
+             MOVE WS-REC-COUNT TO REJ-REC-NUM.
+             WRITE REJ-REC.
+
+       A000-DUP-CHECK-PARA.
+             MOVE 'N' TO WS-DUP-SW.
+             IF WS-SEEN-COUNT > 0
+                SET WS-SEEN-IDX TO 1
+                SEARCH WS-SEEN-ENTRY
+                   AT END
+                        CONTINUE
+                   WHEN WS-SEEN-ID(WS-SEEN-IDX) = WS-DUP-CHECK-ID
+                        SET WS-DUP-FOUND TO TRUE
+                END-SEARCH
+             END-IF.
+             IF NOT WS-DUP-FOUND
+                ADD 1 TO WS-SEEN-COUNT
+                SET WS-SEEN-IDX TO WS-SEEN-COUNT
+                MOVE WS-DUP-CHECK-ID TO WS-SEEN-ID(WS-SEEN-IDX)
+             END-IF.
+
+       A000-AUTH-CHECK-PARA.
+             OPEN INPUT AUTHFILE.
+             IF WS-AUTH-FOUND
+                READ AUTHFILE
+                    AT END SET WS-NOT-AUTHORIZED TO TRUE
+                    NOT AT END
+                         IF AUTH-FLAG = 'Y'
+                            SET WS-AUTHORIZED TO TRUE
+                         ELSE
+                            SET WS-NOT-AUTHORIZED TO TRUE
+                         END-IF
+                END-READ
+                CLOSE AUTHFILE
+             ELSE
+                SET WS-NOT-AUTHORIZED TO TRUE
+             END-IF.
+
+       A000-RESTART-PARA.
+             OPEN INPUT CKPTFILE.
+             IF WS-CKPT-FOUND
+                PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                   READ CKPTFILE
+                     AT END MOVE 'Y' TO WS-CKPT-EOF
+                     NOT AT END
+                          MOVE CKPT-REC-NUM TO WS-RESTART-POINT
+                   END-READ
+                END-PERFORM
+                CLOSE CKPTFILE
+                OPEN EXTEND CKPTFILE
+                IF WS-RESTART-POINT > 0
+                   DISPLAY 'RESTARTING EMPFIL AFTER RECORD '
+                           WS-RESTART-POINT
+                   PERFORM UNTIL WS-REC-COUNT >= WS-RESTART-POINT
+                           OR WS-EOF = 'Y'
+                      READ EMPFIL INTO WS-FL-REC
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END
+                             ADD 1 TO WS-REC-COUNT
+                             ADD 1 TO WS-CT-READ
+                             IF FL-STUD-ID IS NUMERIC
+                                COMPUTE WS-DUP-CHECK-ID =
+                                        FUNCTION NUMVAL(FL-STUD-ID)
+                                END-COMPUTE
+                                PERFORM A000-DUP-CHECK-PARA
+                             END-IF
+                      END-READ
+                   END-PERFORM
+                END-IF
+             ELSE
+                OPEN OUTPUT CKPTFILE
+             END-IF.
+
+       A000-CHECKPOINT-PARA.
+             ADD 1 TO WS-CKPT-COUNTER.
+             IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                PERFORM A000-WRITE-CKPT-PARA
+             END-IF.
+
+       A000-WRITE-CKPT-PARA.
+             MOVE WS-REC-COUNT TO CKPT-REC-NUM.
+             MOVE FL-STUD-ID   TO CKPT-STUD-ID.
+             WRITE CKPT-REC.
+             MOVE ZERO TO WS-CKPT-COUNTER.
+
+       A000-OPEN-AUDIT-PARA.
+             OPEN INPUT AUDITFILE.
+             IF WS-AUDIT-FOUND
+                CLOSE AUDITFILE
+                OPEN EXTEND AUDITFILE
+             ELSE
+                OPEN OUTPUT AUDITFILE
+             END-IF.
+
+       A000-AUDIT-PARA.
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+             MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP.
+             MOVE FL-STUD-ID           TO AUDIT-STUD-ID.
+             MOVE SQLCODE              TO AUDIT-SQLCODE.
+             WRITE AUDIT-REC.
+
+       A000-TRAILER-PARA.
+             MOVE WS-TRAILER-COUNT TO WS-EXPECTED-COUNT.
+             SET WS-TRAILER-SEEN TO TRUE.
+
+       A000-SUMMARY-PARA.
+             DISPLAY '-------------------------------------------'.
+             DISPLAY 'STUD RUN CONTROL TOTALS'.
+             DISPLAY 'EMPFIL RECORDS READ ........ ' WS-CT-READ.
+             DISPLAY 'STUD_STUDENT FOUND (SQLCODE 0) ' WS-CT-FOUND.
+             DISPLAY 'NOT FOUND (SQLCODE 100) .... ' WS-CT-NOTFOUND.
+             DISPLAY 'STUD-ID VALIDATION REJECTS . ' WS-CT-REJECTED.
+             DISPLAY 'DUPLICATE STUD-IDS SKIPPED . ' WS-CT-DUPLICATE.
+             IF WS-TRAILER-SEEN
+                IF WS-EXPECTED-COUNT = WS-REC-COUNT
+                   DISPLAY 'TRAILER RECORD COUNT VERIFIED OK'
+                ELSE
+                   DISPLAY 'TRAILER COUNT MISMATCH - EXPECTED '
+                           WS-EXPECTED-COUNT ' ACTUAL ' WS-REC-COUNT
+                   MOVE +8 TO RETURN-CODE
+                END-IF
+             ELSE
+                DISPLAY 'WARNING: NO TRAILER RECORD FOUND ON EMPFIL'
+             END-IF.
+             DISPLAY '-------------------------------------------'.
+             PERFORM A000-WRITE-RUNSTATS-PARA.
+
+       A000-WRITE-RUNSTATS-PARA.
+             OPEN INPUT RUNSTATS.
+             IF WS-RUNSTATS-FOUND
+                CLOSE RUNSTATS
+                OPEN EXTEND RUNSTATS
              ELSE
-                  DISPLAY 'NOT VALID'
-             END-IF.
\ No newline at end of file
+                OPEN OUTPUT RUNSTATS
+             END-IF.
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+             MOVE WS-CURRENT-TIMESTAMP TO RS-TIMESTAMP.
+             MOVE WS-CT-READ      TO RS-CT-READ.
+             MOVE WS-CT-FOUND     TO RS-CT-FOUND.
+             MOVE WS-CT-NOTFOUND  TO RS-CT-NOTFOUND.
+             MOVE WS-CT-REJECTED  TO RS-CT-REJECTED.
+             MOVE WS-CT-DUPLICATE TO RS-CT-DUPLICATE.
+             WRITE RUNSTATS-REC.
+             CLOSE RUNSTATS.
\ No newline at end of file
