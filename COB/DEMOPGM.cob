@@ -1,13 +1,40 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DEMOPGM.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-X    PIC 9(02).
-       PROCEDURE DIVISION.
-           MOVE 01 TO WS-X.
-           IF WS-X = 00 THEN
-              MOVE ZERO TO RETURN-CODE
-           ELSE
-              MOVE +12 TO RETURN-CODE.
-           GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMOPGM.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-X         PIC 9(02).
+       01 WS-THRESHOLD PIC 9(02) VALUE ZERO.
+       01 WS-CHECK-RESULT PIC S9(4) VALUE ZERO.
+       LINKAGE SECTION.
+       01 LDM-PARM-AREA.
+           05 LDM-PARM-LEN  PIC S9(4) COMP.
+           05 LDM-PARM-TEXT PIC X(20).
+       01 LDM-CHECK-CODE  PIC 9(02).
+       01 LDM-THRESHOLD   PIC 9(02).
+       01 LDM-RESULT-CODE PIC 9(02).
+       PROCEDURE DIVISION USING LDM-PARM-AREA.
+       MAIN-ROUTINE.
+           MOVE ZERO TO WS-THRESHOLD.
+           IF LDM-PARM-LEN > ZERO THEN
+              UNSTRING LDM-PARM-TEXT DELIMITED BY ','
+                  INTO WS-X, WS-THRESHOLD
+              END-UNSTRING
+           ELSE
+              MOVE 01 TO WS-X.
+           PERFORM CHECK-PARA.
+           MOVE WS-CHECK-RESULT TO RETURN-CODE.
+           GOBACK.
+       ENTRY 'DEMOCHK' USING LDM-CHECK-CODE, LDM-THRESHOLD,
+                             LDM-RESULT-CODE.
+           MOVE LDM-CHECK-CODE TO WS-X.
+           MOVE LDM-THRESHOLD TO WS-THRESHOLD.
+           PERFORM CHECK-PARA.
+           MOVE WS-CHECK-RESULT TO LDM-RESULT-CODE.
+           GOBACK.
+       CHECK-PARA.
+           DISPLAY 'DEMOPGM: CODE=' WS-X ' THRESHOLD=' WS-THRESHOLD.
+           IF WS-X > WS-THRESHOLD THEN
+              MOVE +12 TO WS-CHECK-RESULT
+           ELSE
+              MOVE ZERO TO WS-CHECK-RESULT.
