@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT EXTFILE ASSIGN TO EXTFILE
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT CSVFILE ASSIGN TO CSVFILE
+                ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTFILE
+            RECORDING MODE IS F.
+       01 EXT-REC.
+          05 EXT-STUD-ID    PIC 9(09).
+          05 FILLER         PIC X(01).
+          05 EXT-STUD-NAME  PIC X(30).
+          05 FILLER         PIC X(01).
+          05 EXT-STUD-DEPT  PIC X(10).
+          05 FILLER         PIC X(29).
+       FD CSVFILE
+            RECORDING MODE IS F.
+       01 CSV-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC A VALUE SPACE.
+       01 WS-CSV-LINE PIC X(80).
+       PROCEDURE DIVISION.
+
+            OPEN INPUT EXTFILE.
+            OPEN OUTPUT CSVFILE.
+
+            PERFORM WRITE-HEADING-PARA.
+            PERFORM UNTIL WS-EOF = 'Y'
+
+               READ EXTFILE
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END PERFORM CONVERT-REC-PARA
+               END-READ
+
+            END-PERFORM.
+
+            CLOSE EXTFILE.
+            CLOSE CSVFILE.
+
+            GOBACK.
+
+       WRITE-HEADING-PARA.
+             MOVE 'STUD_ID,STUD_NAME,STUD_DEPT' TO CSV-REC.
+             WRITE CSV-REC.
+
+       CONVERT-REC-PARA.
+             MOVE SPACES TO WS-CSV-LINE.
+             STRING EXT-STUD-ID             DELIMITED BY SIZE
+                    ','                     DELIMITED BY SIZE
+                    FUNCTION TRIM(EXT-STUD-NAME) DELIMITED BY SIZE
+                    ','                     DELIMITED BY SIZE
+                    FUNCTION TRIM(EXT-STUD-DEPT) DELIMITED BY SIZE
+                    INTO WS-CSV-LINE
+             END-STRING.
+             MOVE WS-CSV-LINE TO CSV-REC.
+             WRITE CSV-REC.
