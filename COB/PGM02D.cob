@@ -1,16 +1,123 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGM02D.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-TOT PIC 9(03).
-       LINKAGE SECTION.
-       COPY CPY02C.
-       PROCEDURE DIVISION USING WS-VARS.
-           COMPUTE WS-TOT = WS-X + WS-Y.
-           DISPLAY 'SUM OF ' WS-X ' AND ' WS-Y ' IS: ' WS-TOT.
-           IF WS-TOT NOT = WS-Z THEN
-              SET WS-INVALID TO TRUE
-           ELSE
-              SET WS-VALID TO TRUE.
-           GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM02D.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PGM02LOG ASSIGN TO PGM02LOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PGM02LOG
+           RECORDING MODE IS F.
+       01 LOG-REC.
+           05 LOG-TIMESTAMP PIC X(26).
+           05 FILLER        PIC X(01).
+           05 LOG-X         PIC 9(02).
+           05 FILLER        PIC X(01).
+           05 LOG-Y         PIC 9(02).
+           05 FILLER        PIC X(01).
+           05 LOG-Z         PIC 9(03).
+           05 FILLER        PIC X(01).
+           05 LOG-RESULT    PIC X(07).
+           05 FILLER        PIC X(37).
+       WORKING-STORAGE SECTION.
+       01 WS-TOT PIC 9(03).
+       01 WS-SIGNED-TOT PIC S9(03).
+       01 WS-LOG-FS PIC X(02) VALUE SPACES.
+           88 WS-LOG-FOUND VALUE '00'.
+       01 WS-LOG-TIMESTAMP PIC X(26).
+       01 WS-OPER-MSG-TEXT PIC X(60).
+       COPY CPYLOG.
+       LINKAGE SECTION.
+       COPY CPY02C.
+       PROCEDURE DIVISION USING WS-VARS.
+           PERFORM OPEN-LOG-PARA.
+           EVALUATE TRUE
+              WHEN WS-OP-SUB
+                 PERFORM COMPUTE-SUB-PARA
+              WHEN WS-OP-MUL
+                 PERFORM COMPUTE-MUL-PARA
+              WHEN OTHER
+                 PERFORM COMPUTE-ADD-PARA
+           END-EVALUATE.
+           PERFORM WRITE-LOG-PARA.
+           CLOSE PGM02LOG.
+           GOBACK.
+       COMPUTE-ADD-PARA.
+           COMPUTE WS-TOT = WS-X + WS-Y
+               ON SIZE ERROR
+                  MOVE 'SIZE ERROR COMPUTING WS-X + WS-Y'
+                       TO WS-OPER-MSG-TEXT
+                  PERFORM LOG-OPER-MSG-PARA
+                  SET WS-INVALID TO TRUE
+               NOT ON SIZE ERROR
+                  DISPLAY 'SUM OF ' WS-X ' AND ' WS-Y ' IS: ' WS-TOT
+                  IF WS-TOT NOT = WS-Z THEN
+                     SET WS-INVALID TO TRUE
+                  ELSE
+                     SET WS-VALID TO TRUE
+           END-COMPUTE.
+       COMPUTE-SUB-PARA.
+           COMPUTE WS-SIGNED-TOT = WS-X - WS-Y
+               ON SIZE ERROR
+                  MOVE 'SIZE ERROR COMPUTING WS-X - WS-Y'
+                       TO WS-OPER-MSG-TEXT
+                  PERFORM LOG-OPER-MSG-PARA
+                  SET WS-INVALID TO TRUE
+               NOT ON SIZE ERROR
+                  IF WS-SIGNED-TOT < ZERO
+                     MOVE 'SIZE ERROR COMPUTING WS-X - WS-Y'
+                          TO WS-OPER-MSG-TEXT
+                     PERFORM LOG-OPER-MSG-PARA
+                     SET WS-INVALID TO TRUE
+                  ELSE
+                     MOVE WS-SIGNED-TOT TO WS-TOT
+                     DISPLAY 'DIFF OF ' WS-X ' AND ' WS-Y ' IS: ' WS-TOT
+                     IF WS-TOT NOT = WS-Z THEN
+                        SET WS-INVALID TO TRUE
+                     ELSE
+                        SET WS-VALID TO TRUE
+                     END-IF
+                  END-IF
+           END-COMPUTE.
+       COMPUTE-MUL-PARA.
+           COMPUTE WS-TOT = WS-X * WS-Y
+               ON SIZE ERROR
+                  MOVE 'SIZE ERROR COMPUTING WS-X * WS-Y'
+                       TO WS-OPER-MSG-TEXT
+                  PERFORM LOG-OPER-MSG-PARA
+                  SET WS-INVALID TO TRUE
+               NOT ON SIZE ERROR
+                  DISPLAY 'PRODUCT OF ' WS-X ' AND ' WS-Y ' IS: ' WS-TOT
+                  IF WS-TOT NOT = WS-Z THEN
+                     SET WS-INVALID TO TRUE
+                  ELSE
+                     SET WS-VALID TO TRUE
+           END-COMPUTE.
+       LOG-OPER-MSG-PARA.
+           MOVE FUNCTION CURRENT-DATE TO OM-TIMESTAMP.
+           MOVE 'PGM02D' TO OM-PROGRAM.
+           SET OM-SEV-ERROR TO TRUE.
+           MOVE WS-OPER-MSG-TEXT TO OM-TEXT.
+           DISPLAY WS-OPER-MSG.
+       OPEN-LOG-PARA.
+           OPEN INPUT PGM02LOG.
+           IF WS-LOG-FOUND
+              CLOSE PGM02LOG
+              OPEN EXTEND PGM02LOG
+           ELSE
+              OPEN OUTPUT PGM02LOG
+           END-IF.
+       WRITE-LOG-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP.
+           MOVE WS-LOG-TIMESTAMP TO LOG-TIMESTAMP.
+           MOVE WS-X TO LOG-X.
+           MOVE WS-Y TO LOG-Y.
+           MOVE WS-Z TO LOG-Z.
+           IF WS-VALID
+              MOVE 'VALID' TO LOG-RESULT
+           ELSE
+              MOVE 'INVALID' TO LOG-RESULT
+           END-IF.
+           WRITE LOG-REC.
