@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM02R.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PGM02LOG ASSIGN TO PGM02LOG
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PGM02LOG
+           RECORDING MODE IS F.
+       01 LOG-REC.
+           05 LOG-TIMESTAMP PIC X(26).
+           05 FILLER        PIC X(01).
+           05 LOG-X         PIC 9(02).
+           05 FILLER        PIC X(01).
+           05 LOG-Y         PIC 9(02).
+           05 FILLER        PIC X(01).
+           05 LOG-Z         PIC 9(03).
+           05 FILLER        PIC X(01).
+           05 LOG-RESULT    PIC X(07).
+           05 FILLER        PIC X(37).
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-EOF PIC X(01) VALUE 'N'.
+       01 WS-PASS-COUNT  PIC 9(07) VALUE ZERO.
+       01 WS-FAIL-COUNT  PIC 9(07) VALUE ZERO.
+       01 WS-TOTAL-COUNT PIC 9(07) VALUE ZERO.
+       PROCEDURE DIVISION.
+           OPEN INPUT PGM02LOG.
+           PERFORM READ-LOG-PARA UNTIL WS-LOG-EOF = 'Y'.
+           CLOSE PGM02LOG.
+           PERFORM SUMMARY-PARA.
+           GOBACK.
+       READ-LOG-PARA.
+           READ PGM02LOG
+               AT END MOVE 'Y' TO WS-LOG-EOF
+               NOT AT END PERFORM TALLY-PARA
+           END-READ.
+       TALLY-PARA.
+           ADD 1 TO WS-TOTAL-COUNT.
+           IF LOG-RESULT = 'VALID  '
+              ADD 1 TO WS-PASS-COUNT
+           ELSE
+              ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+       SUMMARY-PARA.
+           DISPLAY 'PGM02R: PASS/FAIL TALLY REPORT'.
+           DISPLAY 'TOTAL VALIDATIONS: ' WS-TOTAL-COUNT.
+           DISPLAY 'PASS (VALID):      ' WS-PASS-COUNT.
+           DISPLAY 'FAIL (INVALID):    ' WS-FAIL-COUNT.
+           IF WS-FAIL-COUNT > ZERO
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
