@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PGMRECON.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT DATAFILE1 ASSIGN TO DATAFILE                          00060000
+               ORGANIZATION IS SEQUENTIAL.                              00070000
+           SELECT EMPFILE1 ASSIGN TO EMPFILE                            00080000
+               ORGANIZATION IS SEQUENTIAL.                              00090000
+       DATA DIVISION.                                                   00100000
+       FILE SECTION.                                                    00110000
+       FD DATAFILE1                                                     00120000
+           RECORDING MODE IS F.                                         00130000
+       01 DF-REC.                                                       00140000
+           05 DF-NUMBER-A PIC 9(5).                                     00150000
+           05 FILLER      PIC X(1).                                     00160000
+           05 DF-NUMBER-B PIC 9(5).                                     00170000
+           05 DF-REC-TYPE PIC X(1).                                     00175000
+               88 DF-TYPE-DETAIL  VALUE 'D'.                            00176000
+               88 DF-TYPE-HEADER  VALUE 'H'.                            00177000
+               88 DF-TYPE-TRAILER VALUE 'T'.                            00178000
+           05 FILLER      PIC X(68).                                    00180000
+       01 DF-HEADER REDEFINES DF-REC.                                   00190000
+           05 DF-HEADER-MARKER PIC X(02).                                00200000
+           05 DF-HEADER-COUNT  PIC 9(07).                                00210000
+           05 FILLER            PIC X(02).                               00215000
+           05 DF-HEADER-TYPE    PIC X(01).                               00218000
+           05 FILLER            PIC X(68).                               00220000
+       01 DF-TRAILER REDEFINES DF-REC.                                  00230000
+           05 DF-TRAILER-MARKER PIC X(02).                               00240000
+           05 DF-TRAILER-COUNT  PIC 9(07).                               00250000
+           05 FILLER             PIC X(02).                              00255000
+           05 DF-TRAILER-TYPE    PIC X(01).                              00258000
+           05 FILLER             PIC X(68).                              00260000
+       FD EMPFILE1                                                      00270000
+           RECORDING MODE IS F.                                         00280000
+       01 EF-REC.                                                       00290000
+           05 EF-STUD-ID PIC X(09).                                     00300000
+           05 FILLER     PIC X(71).                                     00310000
+       01 EF-TRAILER REDEFINES EF-REC.                                  00320000
+           05 EF-TRAILER-MARKER PIC X(02).                               00330000
+           05 EF-TRAILER-COUNT  PIC 9(07).                               00340000
+           05 FILLER             PIC X(71).                              00350000
+       WORKING-STORAGE SECTION.                                         00360000
+       01 WS-DF-EOF      PIC X(1) VALUE 'N'.                             00370000
+       01 WS-EF-EOF      PIC X(1) VALUE 'N'.                             00380000
+       01 WS-DF-COUNT    PIC 9(07) VALUE ZERO.                           00390000
+       01 WS-EF-COUNT    PIC 9(07) VALUE ZERO.                           00400000
+       01 WS-DF-EXPECTED PIC 9(07) VALUE ZERO.                           00410000
+       01 WS-EF-EXPECTED PIC 9(07) VALUE ZERO.                           00420000
+       PROCEDURE DIVISION.                                              00430000
+       MAIN-PARA.                                                       00440000
+            OPEN INPUT DATAFILE1.                                       00450000
+            PERFORM READ-DATAFILE-PARA UNTIL WS-DF-EOF = 'Y'.           00460000
+            CLOSE DATAFILE1.                                            00470000
+            OPEN INPUT EMPFILE1.                                        00480000
+            PERFORM READ-EMPFILE-PARA UNTIL WS-EF-EOF = 'Y'.            00490000
+            CLOSE EMPFILE1.                                             00500000
+            PERFORM RECONCILE-PARA.                                     00510000
+            GOBACK.                                                     00520000
+       READ-DATAFILE-PARA.                                              00530000
+            READ DATAFILE1                                              00540000
+                AT END MOVE 'Y' TO WS-DF-EOF                            00550000
+                NOT AT END PERFORM CHECK-DF-RECORD-PARA                 00560000
+            END-READ.                                                   00570000
+       CHECK-DF-RECORD-PARA.                                            00580000
+            IF DF-HEADER-MARKER = 'HD' OR DF-TYPE-HEADER                 00590000
+               MOVE DF-HEADER-COUNT TO WS-DF-EXPECTED                    00600000
+            ELSE                                                         00610000
+               IF DF-TRAILER-MARKER = 'TR' OR DF-TYPE-TRAILER            00620000
+                  MOVE DF-TRAILER-COUNT TO WS-DF-EXPECTED                 00630000
+               ELSE                                                      00640000
+                  ADD 1 TO WS-DF-COUNT                                   00650000
+               END-IF                                                    00660000
+            END-IF.                                                      00670000
+       READ-EMPFILE-PARA.                                               00680000
+            READ EMPFILE1                                               00690000
+                AT END MOVE 'Y' TO WS-EF-EOF                            00700000
+                NOT AT END PERFORM CHECK-EF-RECORD-PARA                 00710000
+            END-READ.                                                   00720000
+       CHECK-EF-RECORD-PARA.                                            00730000
+            IF EF-TRAILER-MARKER = 'TR'                                  00740000
+               MOVE EF-TRAILER-COUNT TO WS-EF-EXPECTED                   00750000
+            ELSE                                                         00760000
+               ADD 1 TO WS-EF-COUNT                                      00770000
+            END-IF.                                                      00780000
+       RECONCILE-PARA.                                                  00790000
+            DISPLAY 'PGMRECON: NIGHTLY DATAFILE/EMPFILE RECONCILIATION'. 00800000
+            DISPLAY 'DATAFILE DETAIL RECORDS READ: ' WS-DF-COUNT.       00810000
+            DISPLAY 'EMPFILE  DETAIL RECORDS READ: ' WS-EF-COUNT.       00820000
+            IF WS-DF-COUNT = WS-EF-COUNT                                00830000
+               DISPLAY 'RECONCILIATION OK - RECORD COUNTS MATCH'        00840000
+               MOVE ZERO TO RETURN-CODE                                 00850000
+            ELSE                                                         00860000
+               DISPLAY 'RECONCILIATION MISMATCH - COUNTS DO NOT AGREE'   00870000
+               MOVE 8 TO RETURN-CODE                                    00880000
+            END-IF.                                                      00890000
