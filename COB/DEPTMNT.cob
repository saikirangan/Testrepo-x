@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT DEPTTRAN ASSIGN TO DEPTTRAN
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT DEPTTAB ASSIGN TO DEPTTAB
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DT-DEPT-CODE
+                FILE STATUS IS WS-DEPTTAB-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPTTRAN
+            RECORDING MODE IS F.
+       01 DTRAN-REC.
+          05 DTRAN-CODE      PIC X(01).
+          05 FILLER          PIC X(01).
+          05 DTRAN-DEPT-CODE PIC X(03).
+          05 FILLER          PIC X(01).
+          05 DTRAN-DEPT-DESC PIC X(20).
+          05 FILLER          PIC X(54).
+       FD DEPTTAB
+            RECORDING MODE IS F.
+       01 DEPT-REC.
+          05 DT-DEPT-CODE    PIC X(03).
+          05 DT-DEPT-DESC    PIC X(20).
+          05 FILLER          PIC X(57).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF    PIC A VALUE SPACE.
+
+       01 WS-DEPTTAB-FS       PIC X(02) VALUE SPACES.
+           88 WS-DEPTTAB-OK       VALUE '00'.
+           88 WS-DEPTTAB-NOTFOUND VALUE '23'.
+
+       01 WS-CONTROL-TOTALS.
+           05 WS-CT-READ      PIC 9(07) VALUE ZERO.
+           05 WS-CT-ADDED     PIC 9(07) VALUE ZERO.
+           05 WS-CT-CHANGED   PIC 9(07) VALUE ZERO.
+           05 WS-CT-DELETED   PIC 9(07) VALUE ZERO.
+           05 WS-CT-FAILED    PIC 9(07) VALUE ZERO.
+           05 WS-CT-INVALID   PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+            OPEN INPUT DEPTTRAN.
+            OPEN I-O DEPTTAB.
+
+            PERFORM UNTIL WS-EOF = 'Y'
+
+               READ DEPTTRAN
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END ADD 1 TO WS-CT-READ
+                 PERFORM A000-EDIT-TRAN-PARA
+               END-READ
+
+            END-PERFORM.
+
+            CLOSE DEPTTRAN.
+            CLOSE DEPTTAB.
+
+            PERFORM A000-SUMMARY-PARA.
+
+            GOBACK.
+
+       A000-EDIT-TRAN-PARA.
+             MOVE DTRAN-DEPT-CODE TO DT-DEPT-CODE.
+             MOVE DTRAN-DEPT-DESC TO DT-DEPT-DESC.
+             EVALUATE DTRAN-CODE
+             WHEN 'A'
+                  PERFORM A000-ADD-PARA
+             WHEN 'C'
+                  PERFORM A000-CHANGE-PARA
+             WHEN 'D'
+                  PERFORM A000-DELETE-PARA
+             WHEN OTHER
+                  ADD 1 TO WS-CT-INVALID
+             END-EVALUATE.
+
+       A000-ADD-PARA.
+             WRITE DEPT-REC.
+             IF WS-DEPTTAB-OK
+                ADD 1 TO WS-CT-ADDED
+             ELSE
+                ADD 1 TO WS-CT-FAILED
+             END-IF.
+
+       A000-CHANGE-PARA.
+             REWRITE DEPT-REC.
+             IF WS-DEPTTAB-OK
+                ADD 1 TO WS-CT-CHANGED
+             ELSE
+                ADD 1 TO WS-CT-FAILED
+             END-IF.
+
+       A000-DELETE-PARA.
+             DELETE DEPTTAB RECORD.
+             IF WS-DEPTTAB-OK
+                ADD 1 TO WS-CT-DELETED
+             ELSE
+                ADD 1 TO WS-CT-FAILED
+             END-IF.
+
+       A000-SUMMARY-PARA.
+             DISPLAY '-------------------------------------------'.
+             DISPLAY 'DEPTMNT RUN CONTROL TOTALS'.
+             DISPLAY 'TRANSACTIONS READ .......... ' WS-CT-READ.
+             DISPLAY 'DEPARTMENTS ADDED ........... ' WS-CT-ADDED.
+             DISPLAY 'DEPARTMENTS CHANGED ......... ' WS-CT-CHANGED.
+             DISPLAY 'DEPARTMENTS DELETED ......... ' WS-CT-DELETED.
+             DISPLAY 'TRANSACTIONS FAILED ......... ' WS-CT-FAILED.
+             DISPLAY 'INVALID TRANSACTION CODES ... ' WS-CT-INVALID.
+             DISPLAY '-------------------------------------------'.
+             IF WS-CT-FAILED > ZERO OR WS-CT-INVALID > ZERO
+                MOVE 8 TO RETURN-CODE
+             ELSE
+                MOVE 0 TO RETURN-CODE
+             END-IF.
