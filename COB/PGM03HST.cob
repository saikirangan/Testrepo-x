@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PGM03HST.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT HISTFILE ASSIGN TO HISTFILE                           00060000
+               ORGANIZATION IS SEQUENTIAL.                              00070000
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD HISTFILE                                                      00100000
+           RECORDING MODE IS F.                                         00110000
+       01 HIST-REC.                                                     00120000
+           05 HIST-TIMESTAMP    PIC X(26).                              00130000
+           05 FILLER            PIC X(01).                              00140000
+           05 HIST-NUMBER-A     PIC 9(05).                              00150000
+           05 FILLER            PIC X(01).                              00160000
+           05 HIST-NUMBER-B     PIC 9(05).                              00170000
+           05 FILLER            PIC X(01).                              00180000
+           05 HIST-RESULT-B     PIC 9(04)V99.                           00190000
+           05 FILLER            PIC X(01).                              00200000
+           05 HIST-RESULT-C     PIC S9(06).                             00210000
+           05 FILLER            PIC X(01).                              00220000
+           05 HIST-RESULT-D     PIC 9(10).                              00230000
+           05 FILLER            PIC X(01).                              00240000
+           05 HIST-MATCH-SW     PIC X(01).                              00250000
+           05 FILLER            PIC X(12).                              00260000
+       WORKING-STORAGE SECTION.                                         00270000
+       01 WS-EOF         PIC X(01) VALUE 'N'.                           00280000
+       01 WS-HIST-COUNT  PIC 9(07) VALUE ZERO.                          00290000
+       01 WS-MATCH-COUNT PIC 9(07) VALUE ZERO.                          00300000
+       01 WS-MISM-COUNT  PIC 9(07) VALUE ZERO.                          00310000
+       PROCEDURE DIVISION.                                              00320000
+       MAIN-PARA.                                                       00330000
+            OPEN INPUT HISTFILE.                                        00340000
+            PERFORM READ-HIST-PARA UNTIL WS-EOF = 'Y'.                  00350000
+            CLOSE HISTFILE.                                             00360000
+            PERFORM SUMMARY-PARA.                                       00370000
+            GOBACK.                                                     00380000
+       READ-HIST-PARA.                                                  00390000
+            READ HISTFILE                                               00400000
+                AT END MOVE 'Y' TO WS-EOF                               00410000
+                NOT AT END PERFORM DISPLAY-HIST-PARA                    00420000
+            END-READ.                                                   00430000
+       DISPLAY-HIST-PARA.                                               00440000
+            ADD 1 TO WS-HIST-COUNT.                                     00450000
+            IF HIST-MATCH-SW = 'Y'                                      00460000
+               ADD 1 TO WS-MATCH-COUNT                                  00470000
+            ELSE                                                        00480000
+               ADD 1 TO WS-MISM-COUNT                                   00490000
+            END-IF.                                                     00500000
+            DISPLAY HIST-TIMESTAMP ' A=' HIST-NUMBER-A ' B='            00510000
+                    HIST-NUMBER-B ' RESULT-B=' HIST-RESULT-B            00520000
+                    ' RESULT-C=' HIST-RESULT-C ' RESULT-D='             00530000
+                    HIST-RESULT-D ' MATCH=' HIST-MATCH-SW.              00540000
+       SUMMARY-PARA.                                                    00550000
+            DISPLAY '----------------------------------'.               00560000
+            DISPLAY 'PGM03HST COMPUTATION HISTORY SUMMARY'.             00570000
+            DISPLAY 'COMPUTATIONS ON FILE ... ' WS-HIST-COUNT.          00580000
+            DISPLAY 'MATCHES ................ ' WS-MATCH-COUNT.         00590000
+            DISPLAY 'MISMATCHES .............. ' WS-MISM-COUNT.         00600000
+            DISPLAY '----------------------------------'.               00610000
