@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDSTAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT RUNSTATS ASSIGN TO RUNSTATS
+                ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUNSTATS
+            RECORDING MODE IS F.
+       01 RUNSTATS-REC.
+          05 RS-TIMESTAMP      PIC X(26).
+          05 FILLER            PIC X(01).
+          05 RS-CT-READ        PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 RS-CT-FOUND       PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 RS-CT-NOTFOUND    PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 RS-CT-REJECTED    PIC 9(07).
+          05 FILLER            PIC X(01).
+          05 RS-CT-DUPLICATE   PIC 9(07).
+          05 FILLER            PIC X(17).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF         PIC A VALUE SPACE.
+       01 WS-RUN-COUNT   PIC 9(07) VALUE ZERO.
+
+       01 WS-TOTALS.
+           05 WS-TOT-READ      PIC 9(09) VALUE ZERO.
+           05 WS-TOT-FOUND     PIC 9(09) VALUE ZERO.
+           05 WS-TOT-NOTFOUND  PIC 9(09) VALUE ZERO.
+           05 WS-TOT-REJECTED  PIC 9(09) VALUE ZERO.
+           05 WS-TOT-DUPLICATE PIC 9(09) VALUE ZERO.
+           05 WS-TOT-FAILURES  PIC 9(09) VALUE ZERO.
+
+       01 WS-FAIL-RATE   PIC 9(03)V999 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+            OPEN INPUT RUNSTATS.
+            PERFORM READ-RUNSTATS-PARA UNTIL WS-EOF = 'Y'.
+            CLOSE RUNSTATS.
+
+            PERFORM SUMMARY-PARA.
+
+            GOBACK.
+
+       READ-RUNSTATS-PARA.
+            READ RUNSTATS
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END PERFORM TALLY-PARA
+            END-READ.
+
+       TALLY-PARA.
+            ADD 1 TO WS-RUN-COUNT.
+            ADD RS-CT-READ      TO WS-TOT-READ.
+            ADD RS-CT-FOUND     TO WS-TOT-FOUND.
+            ADD RS-CT-NOTFOUND  TO WS-TOT-NOTFOUND.
+            ADD RS-CT-REJECTED  TO WS-TOT-REJECTED.
+            ADD RS-CT-DUPLICATE TO WS-TOT-DUPLICATE.
+            DISPLAY 'RUN ' WS-RUN-COUNT ' (' RS-TIMESTAMP '): READ '
+                    RS-CT-READ ' NOTFOUND ' RS-CT-NOTFOUND
+                    ' REJECTED ' RS-CT-REJECTED
+                    ' DUPLICATE ' RS-CT-DUPLICATE.
+
+       SUMMARY-PARA.
+            COMPUTE WS-TOT-FAILURES =
+                WS-TOT-NOTFOUND + WS-TOT-REJECTED + WS-TOT-DUPLICATE.
+            IF WS-TOT-READ > ZERO
+               COMPUTE WS-FAIL-RATE ROUNDED =
+                   (WS-TOT-FAILURES / WS-TOT-READ) * 100
+            END-IF.
+            DISPLAY '-------------------------------------------'.
+            DISPLAY 'STUDSTAT CUMULATIVE VALIDATION FAILURE RATE'.
+            DISPLAY 'RUNS PROCESSED .............. ' WS-RUN-COUNT.
+            DISPLAY 'EMPFIL RECORDS READ .......... ' WS-TOT-READ.
+            DISPLAY 'TOTAL FAILURES ............... ' WS-TOT-FAILURES.
+            DISPLAY 'FAILURE RATE (PERCENT) ....... ' WS-FAIL-RATE.
+            DISPLAY '-------------------------------------------'.
