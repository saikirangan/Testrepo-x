@@ -1,17 +1,100 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGM02C.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY CPY02C.
-       PROCEDURE DIVISION.
-           INITIALIZE WS-VARS.
-           ACCEPT WS-X.
-           ACCEPT WS-Y.
-           ACCEPT WS-Z.
-           CALL 'PGM02D' USING WS-VARS.
-           IF WS-INVALID THEN
-              MOVE +12  TO RETURN-CODE
-           ELSE
-              MOVE ZERO TO RETURN-CODE.
-           GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM02C.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRIPFILE ASSIGN TO TRIPFILE
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRIPFILE
+           RECORDING MODE IS F.
+       01 TRIP-REC.
+           05 TRIP-X PIC 9(02).
+           05 TRIP-Y PIC 9(02).
+           05 TRIP-Z PIC 9(03).
+           05 TRIP-OP-CODE PIC X(01).
+           05 FILLER PIC X(72).
+       01 TRIP-HEADER REDEFINES TRIP-REC.
+           05 TRIP-HEADER-MARKER PIC X(02).
+           05 TRIP-HEADER-COUNT  PIC 9(07).
+           05 FILLER             PIC X(71).
+       01 TRIP-TRAILER REDEFINES TRIP-REC.
+           05 TRIP-TRAILER-MARKER PIC X(02).
+           05 TRIP-TRAILER-COUNT  PIC 9(07).
+           05 FILLER              PIC X(71).
+       WORKING-STORAGE SECTION.
+       01 WS-TRIP-EOF PIC X(01) VALUE 'N'.
+       01 WS-TRIP-READ-COUNT PIC 9(07) VALUE ZERO.
+       01 WS-TRIP-EXPECTED   PIC 9(07) VALUE ZERO.
+       01 WS-TRIP-FAIL-COUNT PIC 9(07) VALUE ZERO.
+       COPY CPY02C.
+       LINKAGE SECTION.
+       01 LC-PARM-AREA.
+           05 LC-PARM-LEN  PIC S9(4) COMP.
+           05 LC-PARM-TEXT PIC X(20).
+       PROCEDURE DIVISION USING LC-PARM-AREA.
+           IF LC-PARM-TEXT(1:4) = 'FILE' THEN
+              PERFORM BATCH-TRIPLES-PARA
+           ELSE
+              PERFORM ACCEPT-INPUT-PARA
+              PERFORM PROCESS-TRIPLE-PARA.
+           GOBACK.
+       BATCH-TRIPLES-PARA.
+           OPEN INPUT TRIPFILE.
+           PERFORM READ-TRIPLE-PARA UNTIL WS-TRIP-EOF = 'Y'.
+           CLOSE TRIPFILE.
+           IF WS-TRIP-EXPECTED NOT = ZERO
+              IF WS-TRIP-EXPECTED NOT = WS-TRIP-READ-COUNT
+                 DISPLAY 'PGM02C: TRIPFILE TRAILER COUNT MISMATCH - '
+                         'EXPECTED ' WS-TRIP-EXPECTED
+                         ' READ ' WS-TRIP-READ-COUNT
+              END-IF
+           END-IF.
+           DISPLAY 'PGM02C: TRIPLES FAILED VALIDATION - '
+                   WS-TRIP-FAIL-COUNT.
+           IF WS-TRIP-FAIL-COUNT > ZERO
+              MOVE +12  TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+       READ-TRIPLE-PARA.
+           READ TRIPFILE
+               AT END MOVE 'Y' TO WS-TRIP-EOF
+               NOT AT END PERFORM CHECK-TRIP-RECORD-PARA
+           END-READ.
+       CHECK-TRIP-RECORD-PARA.
+           IF TRIP-HEADER-MARKER = 'HD' THEN
+              DISPLAY 'TRIPFILE HEADER - EXPECTED COUNT '
+                      TRIP-HEADER-COUNT
+           ELSE
+              IF TRIP-TRAILER-MARKER = 'TR' THEN
+                 MOVE TRIP-TRAILER-COUNT TO WS-TRIP-EXPECTED
+              ELSE
+                 ADD 1 TO WS-TRIP-READ-COUNT
+                 MOVE TRIP-X TO WS-X
+                 MOVE TRIP-Y TO WS-Y
+                 MOVE TRIP-Z TO WS-Z
+                 IF TRIP-OP-CODE = SPACE
+                    MOVE 'A' TO WS-OP-CODE
+                 ELSE
+                    MOVE TRIP-OP-CODE TO WS-OP-CODE
+                 END-IF
+                 PERFORM PROCESS-TRIPLE-PARA.
+       PROCESS-TRIPLE-PARA.
+           CALL 'PGM02D' USING WS-VARS.
+           IF WS-INVALID THEN
+              ADD 1 TO WS-TRIP-FAIL-COUNT
+              MOVE +12  TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE.
+       ACCEPT-INPUT-PARA.
+           INITIALIZE WS-VARS.
+           ACCEPT WS-X.
+           ACCEPT WS-Y.
+           ACCEPT WS-Z.
+           DISPLAY 'ENTER OPERATION CODE (A=ADD S=SUB M=MUL): '.
+           ACCEPT WS-OP-CODE.
+           IF WS-OP-CODE = SPACE
+              MOVE 'A' TO WS-OP-CODE
+           END-IF.
