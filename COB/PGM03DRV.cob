@@ -0,0 +1,14 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM03DRV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PARM-AREA.
+           05 WS-PARM-LEN  PIC S9(4) COMP VALUE 4.
+           05 WS-PARM-TEXT PIC X(20) VALUE 'FILE'.
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           DISPLAY 'PGM03DRV: DRIVING THE PGM03A ARITHMETIC CHAIN'.
+           CALL 'PGM03A' USING WS-PARM-AREA.
+           DISPLAY 'PGM03DRV: CHAIN COMPLETE - RETURN CODE '
+                   RETURN-CODE.
+           GOBACK.
