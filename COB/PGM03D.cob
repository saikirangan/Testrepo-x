@@ -0,0 +1,16 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PGM03D.                                              00020000
+       DATA DIVISION.                                                   00030000
+       LINKAGE SECTION.                                                 00040000
+       01 LD-NUMBER-A PIC 9(5).                                         00050000
+       01 LD-NUMBER-B PIC 9(5).                                         00060000
+       01 LD-RESULT-D PIC 9(10).                                        00070000
+       PROCEDURE DIVISION USING LD-NUMBER-A, LD-NUMBER-B, LD-RESULT-D.  00080000
+       MAIN-ROUTINE.                                                    00090000
+            DISPLAY 'Program D is performing arithmetic operations'.    00100000
+            DISPLAY LD-NUMBER-A.                                        00101000
+            DISPLAY LD-NUMBER-B.                                        00102000
+            COMPUTE LD-RESULT-D = LD-NUMBER-A * LD-NUMBER-B             00103000
+            DISPLAY 'Program D completed arithmetic operations'.        00120000
+            DISPLAY 'Result from Program D: ' LD-RESULT-D.              00130000
+            GOBACK.                                                     00150000
