@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. NITESUM.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT RUNSTATS ASSIGN TO RUNSTATS                           00060000
+               ORGANIZATION IS SEQUENTIAL.                              00070000
+           SELECT HISTFILE ASSIGN TO HISTFILE                           00080000
+               ORGANIZATION IS SEQUENTIAL.                              00090000
+           SELECT PGM02LOG ASSIGN TO PGM02LOG                           00100000
+               ORGANIZATION IS SEQUENTIAL.                              00110000
+       DATA DIVISION.                                                   00120000
+       FILE SECTION.                                                    00130000
+       FD RUNSTATS                                                      00140000
+           RECORDING MODE IS F.                                         00150000
+       01 RUNSTATS-REC.                                                 00160000
+           05 RS-TIMESTAMP      PIC X(26).                              00170000
+           05 FILLER            PIC X(01).                              00180000
+           05 RS-CT-READ        PIC 9(07).                              00190000
+           05 FILLER            PIC X(01).                              00200000
+           05 RS-CT-FOUND       PIC 9(07).                              00210000
+           05 FILLER            PIC X(01).                              00220000
+           05 RS-CT-NOTFOUND    PIC 9(07).                              00230000
+           05 FILLER            PIC X(01).                              00240000
+           05 RS-CT-REJECTED    PIC 9(07).                              00250000
+           05 FILLER            PIC X(01).                              00260000
+           05 RS-CT-DUPLICATE   PIC 9(07).                              00270000
+           05 FILLER            PIC X(14).                              00280000
+       FD HISTFILE                                                      00290000
+           RECORDING MODE IS F.                                         00300000
+       01 HIST-REC.                                                     00310000
+           05 HIST-TIMESTAMP    PIC X(26).                              00320000
+           05 FILLER            PIC X(01).                              00330000
+           05 HIST-NUMBER-A     PIC 9(05).                              00340000
+           05 FILLER            PIC X(01).                              00350000
+           05 HIST-NUMBER-B     PIC 9(05).                              00360000
+           05 FILLER            PIC X(01).                              00370000
+           05 HIST-RESULT-B     PIC 9(04)V99.                           00380000
+           05 FILLER            PIC X(01).                              00390000
+           05 HIST-RESULT-C     PIC S9(06).                             00400000
+           05 FILLER            PIC X(01).                              00410000
+           05 HIST-RESULT-D     PIC 9(10).                              00420000
+           05 FILLER            PIC X(01).                              00430000
+           05 HIST-MATCH-SW     PIC X(01).                              00440000
+           05 FILLER            PIC X(12).                              00450000
+       FD PGM02LOG                                                      00460000
+           RECORDING MODE IS F.                                         00470000
+       01 LOG-REC.                                                      00480000
+           05 LOG-TIMESTAMP PIC X(26).                                  00490000
+           05 FILLER        PIC X(01).                                  00500000
+           05 LOG-X         PIC 9(02).                                  00510000
+           05 FILLER        PIC X(01).                                  00520000
+           05 LOG-Y         PIC 9(02).                                  00530000
+           05 FILLER        PIC X(01).                                  00540000
+           05 LOG-Z         PIC 9(03).                                  00550000
+           05 FILLER        PIC X(01).                                  00560000
+           05 LOG-RESULT    PIC X(07).                                  00570000
+           05 FILLER        PIC X(37).                                  00580000
+       WORKING-STORAGE SECTION.                                         00590000
+           COPY CPYHDR.                                                 00600000
+       01 WS-RUNSTATS-EOF    PIC X(01) VALUE 'N'.                       00610000
+       01 WS-HIST-EOF        PIC X(01) VALUE 'N'.                       00620000
+       01 WS-LOG-EOF         PIC X(01) VALUE 'N'.                       00630000
+       01 WS-STUD-RUN-COUNT  PIC 9(07) VALUE ZERO.                      00640000
+       01 WS-STUD-TOT-READ   PIC 9(09) VALUE ZERO.                      00650000
+       01 WS-STUD-TOT-FOUND  PIC 9(09) VALUE ZERO.                      00660000
+       01 WS-STUD-TOT-REJECT PIC 9(09) VALUE ZERO.                      00670000
+       01 WS-PGM03-HIST-CNT  PIC 9(07) VALUE ZERO.                      00680000
+       01 WS-PGM03-MATCH-CNT PIC 9(07) VALUE ZERO.                      00690000
+       01 WS-PGM03-MISM-CNT  PIC 9(07) VALUE ZERO.                      00700000
+       01 WS-PGM02-TOT-CNT   PIC 9(07) VALUE ZERO.                      00710000
+       01 WS-PGM02-PASS-CNT  PIC 9(07) VALUE ZERO.                      00720000
+       01 WS-PGM02-FAIL-CNT  PIC 9(07) VALUE ZERO.                      00730000
+       PROCEDURE DIVISION.                                              00740000
+       MAIN-PARA.                                                       00750000
+            PERFORM INIT-HEADER-PARA.                                   00760000
+            PERFORM READ-RUNSTATS-SECTION.                              00770000
+            PERFORM READ-HISTFILE-SECTION.                              00780000
+            PERFORM READ-PGM02LOG-SECTION.                              00790000
+            PERFORM SUMMARY-PARA.                                       00800000
+            GOBACK.                                                     00810000
+       INIT-HEADER-PARA.                                                00820000
+            ADD 1 TO WS-PAGE-COUNTER.                                   00830000
+            MOVE 'NITESUM' TO RH-PROGRAM-ID.                            00840000
+            MOVE 'END-OF-NIGHT OPERATIONS SUMMARY'                      00850000
+                 TO RH-REPORT-TITLE.                                    00860000
+            MOVE FUNCTION CURRENT-DATE(1:10) TO RH-RUN-DATE.            00870000
+            MOVE WS-PAGE-COUNTER TO RH-PAGE-NO.                         00880000
+            DISPLAY WS-REPORT-HEADER.                                   00890000
+       READ-RUNSTATS-SECTION.                                           00900000
+            OPEN INPUT RUNSTATS.                                        00910000
+            PERFORM READ-RUNSTATS-PARA UNTIL WS-RUNSTATS-EOF = 'Y'.     00920000
+            CLOSE RUNSTATS.                                             00930000
+       READ-RUNSTATS-PARA.                                              00940000
+            READ RUNSTATS                                               00950000
+                AT END MOVE 'Y' TO WS-RUNSTATS-EOF                      00960000
+                NOT AT END PERFORM TALLY-RUNSTATS-PARA                  00970000
+            END-READ.                                                   00980000
+       TALLY-RUNSTATS-PARA.                                             00990000
+            ADD 1 TO WS-STUD-RUN-COUNT.                                 01000000
+            ADD RS-CT-READ TO WS-STUD-TOT-READ.                         01010000
+            ADD RS-CT-FOUND TO WS-STUD-TOT-FOUND.                       01020000
+            ADD RS-CT-NOTFOUND RS-CT-REJECTED RS-CT-DUPLICATE           01030000
+                TO WS-STUD-TOT-REJECT.                                  01040000
+       READ-HISTFILE-SECTION.                                           01050000
+            OPEN INPUT HISTFILE.                                        01060000
+            PERFORM READ-HISTFILE-PARA UNTIL WS-HIST-EOF = 'Y'.         01070000
+            CLOSE HISTFILE.                                             01080000
+       READ-HISTFILE-PARA.                                              01090000
+            READ HISTFILE                                               01100000
+                AT END MOVE 'Y' TO WS-HIST-EOF                          01110000
+                NOT AT END PERFORM TALLY-HISTFILE-PARA                  01120000
+            END-READ.                                                   01130000
+       TALLY-HISTFILE-PARA.                                             01140000
+            ADD 1 TO WS-PGM03-HIST-CNT.                                 01150000
+            IF HIST-MATCH-SW = 'Y'                                      01160000
+               ADD 1 TO WS-PGM03-MATCH-CNT                              01170000
+            ELSE                                                        01180000
+               ADD 1 TO WS-PGM03-MISM-CNT                               01190000
+            END-IF.                                                     01200000
+       READ-PGM02LOG-SECTION.                                           01210000
+            OPEN INPUT PGM02LOG.                                        01220000
+            PERFORM READ-PGM02LOG-PARA UNTIL WS-LOG-EOF = 'Y'.          01230000
+            CLOSE PGM02LOG.                                             01240000
+       READ-PGM02LOG-PARA.                                              01250000
+            READ PGM02LOG                                               01260000
+                AT END MOVE 'Y' TO WS-LOG-EOF                           01270000
+                NOT AT END PERFORM TALLY-PGM02LOG-PARA                  01280000
+            END-READ.                                                   01290000
+       TALLY-PGM02LOG-PARA.                                             01300000
+            ADD 1 TO WS-PGM02-TOT-CNT.                                  01310000
+            IF LOG-RESULT = 'VALID  '                                   01320000
+               ADD 1 TO WS-PGM02-PASS-CNT                               01330000
+            ELSE                                                        01340000
+               ADD 1 TO WS-PGM02-FAIL-CNT                               01350000
+            END-IF.                                                     01360000
+       SUMMARY-PARA.                                                    01370000
+            DISPLAY '================================'.                 01380000
+            DISPLAY 'STUD / EMPFILE RUNS ... ' WS-STUD-RUN-COUNT.       01390000
+            DISPLAY '  EMPFIL READ ......... ' WS-STUD-TOT-READ.        01400000
+            DISPLAY '  STUDENT FOUND ....... ' WS-STUD-TOT-FOUND.       01410000
+            DISPLAY '  REJ/NOTFND/DUP ...... ' WS-STUD-TOT-REJECT.      01420000
+            DISPLAY '--------------------------------'.                 01430000
+            DISPLAY 'PGM03 COMPUTATIONS .... ' WS-PGM03-HIST-CNT.       01440000
+            DISPLAY '  MATCHES ............. ' WS-PGM03-MATCH-CNT.      01450000
+            DISPLAY '  MISMATCHES .......... ' WS-PGM03-MISM-CNT.       01460000
+            DISPLAY '--------------------------------'.                 01470000
+            DISPLAY 'PGM02 VALIDATIONS ..... ' WS-PGM02-TOT-CNT.        01480000
+            DISPLAY '  PASS (VALID) ........ ' WS-PGM02-PASS-CNT.       01490000
+            DISPLAY '  FAIL (INVALID) ...... ' WS-PGM02-FAIL-CNT.       01500000
+            DISPLAY '================================'.                 01510000
+            IF WS-PGM03-MISM-CNT > ZERO OR WS-PGM02-FAIL-CNT > ZERO     01520000
+               MOVE 4 TO RETURN-CODE                                    01530000
+            ELSE                                                        01540000
+               MOVE ZERO TO RETURN-CODE                                 01550000
+            END-IF.                                                     01560000
