@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PGM03CSV.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+           SELECT HISTFILE ASSIGN TO HISTFILE                           00060000
+               ORGANIZATION IS SEQUENTIAL.                              00070000
+           SELECT CSVFILE ASSIGN TO CSVFILE                             00080000
+               ORGANIZATION IS SEQUENTIAL.                              00090000
+       DATA DIVISION.                                                   00100000
+       FILE SECTION.                                                    00110000
+       FD HISTFILE                                                      00120000
+           RECORDING MODE IS F.                                         00130000
+       01 HIST-REC.                                                     00140000
+           05 HIST-TIMESTAMP    PIC X(26).                               00150000
+           05 FILLER            PIC X(01).                               00160000
+           05 HIST-NUMBER-A     PIC 9(05).                               00170000
+           05 FILLER            PIC X(01).                               00180000
+           05 HIST-NUMBER-B     PIC 9(05).                               00190000
+           05 FILLER            PIC X(01).                               00200000
+           05 HIST-RESULT-B     PIC 9(04)V99.                            00210000
+           05 FILLER            PIC X(01).                               00220000
+           05 HIST-RESULT-C     PIC S9(06).                              00230000
+           05 FILLER            PIC X(01).                               00240000
+           05 HIST-RESULT-D     PIC 9(10).                               00250000
+           05 FILLER            PIC X(01).                               00260000
+           05 HIST-MATCH-SW     PIC X(01).                               00270000
+           05 FILLER            PIC X(12).                               00280000
+       FD CSVFILE                                                       00290000
+           RECORDING MODE IS F.                                         00300000
+       01 CSV-REC PIC X(100).                                           00310000
+       WORKING-STORAGE SECTION.                                         00320000
+       01 WS-EOF        PIC X(01) VALUE 'N'.                             00330000
+       01 WS-CSV-LINE   PIC X(100).                                      00340000
+       PROCEDURE DIVISION.                                              00350000
+       MAIN-PARA.                                                       00360000
+            OPEN INPUT HISTFILE.                                        00370000
+            OPEN OUTPUT CSVFILE.                                        00380000
+            PERFORM WRITE-HEADING-PARA.                                 00390000
+            PERFORM READ-HIST-PARA UNTIL WS-EOF = 'Y'.                  00400000
+            CLOSE HISTFILE.                                             00410000
+            CLOSE CSVFILE.                                              00420000
+            GOBACK.                                                     00430000
+       READ-HIST-PARA.                                                  00440000
+            READ HISTFILE                                               00450000
+                AT END MOVE 'Y' TO WS-EOF                               00460000
+                NOT AT END PERFORM CONVERT-REC-PARA                     00470000
+            END-READ.                                                   00480000
+       WRITE-HEADING-PARA.                                              00490000
+            MOVE 'TIMESTAMP,NUMBER_A,NUMBER_B,RESULT_B,RESULT_C,        00500000
+      -     'RESULT_D,MATCH' TO CSV-REC.                                00510000
+            WRITE CSV-REC.                                              00520000
+       CONVERT-REC-PARA.                                                00530000
+            MOVE SPACES TO WS-CSV-LINE.                                 00540000
+            STRING FUNCTION TRIM(HIST-TIMESTAMP) DELIMITED BY SIZE      00550000
+                   ','                 DELIMITED BY SIZE                00560000
+                   HIST-NUMBER-A       DELIMITED BY SIZE                00570000
+                   ','                 DELIMITED BY SIZE                00580000
+                   HIST-NUMBER-B       DELIMITED BY SIZE                00590000
+                   ','                 DELIMITED BY SIZE                00600000
+                   HIST-RESULT-B       DELIMITED BY SIZE                00610000
+                   ','                 DELIMITED BY SIZE                00620000
+                   HIST-RESULT-C       DELIMITED BY SIZE                00630000
+                   ','                 DELIMITED BY SIZE                00640000
+                   HIST-RESULT-D       DELIMITED BY SIZE                00650000
+                   ','                 DELIMITED BY SIZE                00660000
+                   HIST-MATCH-SW       DELIMITED BY SIZE                00670000
+                   INTO WS-CSV-LINE                                     00680000
+            END-STRING.                                                 00690000
+            MOVE WS-CSV-LINE TO CSV-REC.                                00700000
+            WRITE CSV-REC.                                              00710000
