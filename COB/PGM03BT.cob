@@ -3,7 +3,22 @@
        ENVIRONMENT DIVISION.                                            00030000
        INPUT-OUTPUT SECTION.                                            00040000
        FILE-CONTROL.                                                    00050000
-           SELECT FILE1 ASSIGN TO DATAFILE.                             00060005
+           SELECT FILE1 ASSIGN TO DATAFILE                              00060005
+               ORGANIZATION IS SEQUENTIAL                               00060200
+               FILE STATUS IS WS-FILE1-FS.                              00060400
+           SELECT MISMFILE ASSIGN TO MISMFILE                           00061000
+               ORGANIZATION IS SEQUENTIAL.                              00062000
+           SELECT CKPTFILE ASSIGN TO CKPTFILE                           00063000
+               ORGANIZATION IS SEQUENTIAL                               00064000
+               FILE STATUS IS WS-CKPT-FS.                                00065000
+           SELECT PARMFILE ASSIGN TO PARMFILE                           00065100
+               ORGANIZATION IS SEQUENTIAL                                00065200
+               FILE STATUS IS WS-PARM-FS.                                00065300
+           SELECT HISTFILE ASSIGN TO HISTFILE                            00065400
+               ORGANIZATION IS SEQUENTIAL.                                00065500
+           SELECT PROCFILE ASSIGN TO PROCFILE                             00065510
+               ORGANIZATION IS SEQUENTIAL                                 00065520
+               FILE STATUS IS WS-PROC-FS.                                 00065530
        DATA DIVISION.                                                   00070000
        FILE SECTION.                                                    00080000
        FD FILE1                                                         00090000
@@ -12,36 +27,293 @@
            05 FL-NUMBER-A PIC 9(5).                                     00120000
            05 FILLER PIC X(1).                                          00130000
            05 FL-NUMBER-B PIC 9(5).                                     00140000
-           05 FILLER PIC X(69).                                         00150000
+           05 FL-REC-TYPE PIC X(1).                                     00141000
+               88 FL-TYPE-DETAIL  VALUE 'D'.                            00141100
+               88 FL-TYPE-HEADER  VALUE 'H'.                            00141200
+               88 FL-TYPE-TRAILER VALUE 'T'.                            00141300
+           05 FILLER PIC X(68).                                         00150000
+       01 FL-HEADER REDEFINES FL-REC.                                   00150100
+           05 FL-HEADER-MARKER PIC X(02).                               00150200
+           05 FL-HEADER-COUNT  PIC 9(07).                               00150300
+           05 FILLER           PIC X(02).                               00150350
+           05 FL-HEADER-TYPE   PIC X(01).                               00150380
+           05 FILLER           PIC X(68).                               00150400
+       01 FL-TRAILER REDEFINES FL-REC.                                  00150500
+           05 FL-TRAILER-MARKER PIC X(02).                              00150600
+           05 FL-TRAILER-COUNT  PIC 9(07).                              00150700
+           05 FILLER             PIC X(02).                             00150750
+           05 FL-TRAILER-TYPE    PIC X(01).                             00150780
+           05 FILLER            PIC X(68).                              00150800
+       FD MISMFILE                                                      00151000
+           RECORDING MODE IS F.                                         00152000
+       01 MISM-REC.                                                     00153000
+           05 MISM-NUMBER-A PIC 9(05).                                  00154000
+           05 FILLER        PIC X(01).                                  00155000
+           05 MISM-NUMBER-B PIC 9(05).                                  00156000
+           05 FILLER        PIC X(01).                                  00157000
+           05 MISM-RESULT-B PIC 9(04)V99.                               00158000
+           05 FILLER        PIC X(01).                                  00159000
+           05 MISM-RESULT-C PIC S9(06).                                 00159100
+           05 FILLER        PIC X(01).                                  00159200
+           05 MISM-REASON   PIC X(30).                                  00159300
+           05 FILLER        PIC X(18).                                  00159400
+       FD CKPTFILE                                                      00159500
+           RECORDING MODE IS F.                                         00159600
+       01 CKPT-REC.                                                     00159700
+           05 CKPT-REC-NUM  PIC 9(07).                                  00159800
+           05 FILLER        PIC X(73).                                  00159900
+       FD PARMFILE                                                      00159910
+           RECORDING MODE IS F.                                         00159920
+       01 PARM-REC.                                                     00159930
+           05 PARM-CKPT-INTERVAL    PIC 9(05).                           00159940
+           05 PARM-ALERT-THRESHOLD  PIC 9(02).                           00159950
+           05 FILLER                PIC X(73).                           00159960
+       FD HISTFILE                                                       00159962
+           RECORDING MODE IS F.                                          00159964
+       01 HIST-REC.                                                      00159966
+           05 HIST-TIMESTAMP    PIC X(26).                                00159968
+           05 FILLER            PIC X(01).                                00159970
+           05 HIST-NUMBER-A     PIC 9(05).                                00159972
+           05 FILLER            PIC X(01).                                00159974
+           05 HIST-NUMBER-B     PIC 9(05).                                00159976
+           05 FILLER            PIC X(01).                                00159978
+           05 HIST-RESULT-B     PIC 9(04)V99.                             00159980
+           05 FILLER            PIC X(01).                                00159982
+           05 HIST-RESULT-C     PIC S9(06).                               00159984
+           05 FILLER            PIC X(01).                                00159986
+           05 HIST-RESULT-D     PIC 9(10).                                00159988
+           05 FILLER            PIC X(01).                                00159990
+           05 HIST-MATCH-SW     PIC X(01).                                00159992
+           05 FILLER            PIC X(12).                                00159994
+       FD PROCFILE                                                       00159995
+           RECORDING MODE IS F.                                          00159996
+       01 PROC-REC.                                                      00159997
+           05 PROC-FLAG         PIC X(01).                               00159998
+           05 FILLER            PIC X(01).                               00159999
+           05 PROC-TIMESTAMP    PIC X(26).                               00159999
+           05 FILLER            PIC X(52).                               00159999
        WORKING-STORAGE SECTION.                                         00160000
        01 WS-REC.                                                       00170000
            05 WS-NUMBER-A PIC 9(5).                                     00180000
            05 WS-NUMBER-B PIC 9(5).                                     00190000
-           05 WS-RESULT-B PIC 9(6).                                     00200000
-           05 WS-RESULT-C PIC 9(6).                                     00210000
+           05 WS-RESULT-B PIC 9(4)V99.                                  00200000
+           05 WS-RESULT-C PIC S9(6).                                    00210000
+           05 WS-RESULT-D PIC 9(10).                                    00211000
            05 WS-RETURN-CODE PIC 99.                                    00220000
        01 WS-EOF      PIC X(1) VALUE 'N'.                               00230000
+       01 WS-CONTROL-TOTALS.                                            00231000
+           05 WS-CT-READ      PIC 9(07) VALUE ZERO.                     00232000
+           05 WS-CT-MATCH     PIC 9(07) VALUE ZERO.                     00233000
+           05 WS-CT-MISMATCH  PIC 9(07) VALUE ZERO.                     00234000
+       01 WS-CKPT-FS          PIC X(02) VALUE SPACES.                   00235000
+           88 WS-CKPT-FOUND      VALUE '00'.                            00236000
+           88 WS-CKPT-NOT-FOUND  VALUE '35'.                            00237000
+       01 WS-CKPT-EOF         PIC X(01) VALUE SPACE.                    00238000
+       01 WS-CKPT-INTERVAL    PIC 9(05) VALUE 1000.                     00239000
+       01 WS-CKPT-COUNTER     PIC 9(05) VALUE ZERO.                     00239100
+       01 WS-RESTART-POINT    PIC 9(07) VALUE ZERO.                     00239200
+       01 WS-EXPECTED-COUNT   PIC 9(07) VALUE ZERO.                     00239300
+       01 WS-TRAILER-SEEN-SW  PIC X(01) VALUE 'N'.                      00239400
+           88 WS-TRAILER-SEEN    VALUE 'Y'.                             00239500
+       01 WS-FILE1-FS         PIC X(02) VALUE SPACES.                   00239600
+           88 WS-FILE1-OK        VALUE '00'.                            00239700
+       01 WS-ALERT-RC         PIC S9(4) COMP.                           00239800
+       01 WS-ALERT-THRESHOLD  PIC S9(4) COMP VALUE 8.                   00239810
+       01 WS-PARM-FS          PIC X(02) VALUE SPACES.                   00239820
+           88 WS-PARM-OK          VALUE '00'.                           00239830
+       01 WS-HIST-TIMESTAMP   PIC X(26).                                00239840
+       01 WS-PROC-FS          PIC X(02) VALUE SPACES.                   00239850
+           88 WS-PROC-FOUND      VALUE '00'.                            00239860
+       01 WS-PROC-TIMESTAMP   PIC X(26).                                00239870
+       01 WS-OPER-MSG-TEXT    PIC X(60).                                00239880
+       COPY CPYLOG.                                                     00239890
        PROCEDURE DIVISION.                                              00240000
        MAIN-PARA.                                                       00250000
+            PERFORM INIT-PARM-PARA.                                     00250100
+            PERFORM CHECK-PROCESSED-PARA.                               00250200
             OPEN INPUT FILE1.                                           00260000
+            IF NOT WS-FILE1-OK                                          00260100
+               STRING 'DATAFILE OPEN FAILED - STATUS ' WS-FILE1-FS       00260110
+                      DELIMITED BY SIZE INTO WS-OPER-MSG-TEXT            00260120
+               PERFORM LOG-OPER-MSG-PARA                                 00260130
+               MOVE 16 TO RETURN-CODE                                   00260400
+               MOVE 'Y' TO WS-EOF                                       00260500
+            END-IF.                                                     00260600
+            OPEN OUTPUT MISMFILE.                                       00261000
+            OPEN OUTPUT HISTFILE.                                       00261500
+            PERFORM RESTART-PARA.                                       00262000
                  PERFORM READ-PARA UNTIL WS-EOF = 'Y'                   00270000
+                 IF WS-CKPT-COUNTER NOT = ZERO                          00271000
+                    PERFORM WRITE-CKPT-PARA                             00272000
+                 END-IF                                                 00273000
                  CLOSE FILE1.                                           00280005
+                 CLOSE MISMFILE.                                        00281000
+                 CLOSE HISTFILE.                                        00281500
+                 CLOSE CKPTFILE.                                        00282000
+                 PERFORM SUMMARY-PARA.                                  00285000
                  STOP RUN.                                              00290000
+       INIT-PARM-PARA.                                                  00291100
+            OPEN INPUT PARMFILE.                                        00291200
+            IF WS-PARM-OK                                               00291300
+               READ PARMFILE                                            00291400
+                   NOT AT END                                           00291500
+                        MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL      00291600
+                        MOVE PARM-ALERT-THRESHOLD TO WS-ALERT-THRESHOLD  00291700
+               END-READ                                                 00291800
+               CLOSE PARMFILE                                           00291900
+            ELSE                                                        00292000
+               DISPLAY 'PGM03BT: NO PARMFILE FOUND - USING DEFAULTS'     00292100
+            END-IF.                                                     00292200
+       CHECK-PROCESSED-PARA.                                            00250300
+            OPEN INPUT PROCFILE.                                        00250400
+            IF WS-PROC-FOUND                                            00250500
+               READ PROCFILE                                            00250600
+                   NOT AT END                                           00250700
+                        IF PROC-FLAG = 'Y'                               00250800
+                           DISPLAY 'PGM03BT: WARNING - DATAFILE WAS '    00250900
+                                   'ALREADY PROCESSED ON '               00251000
+                                   PROC-TIMESTAMP                        00251100
+                        END-IF                                          00251200
+               END-READ                                                 00251300
+               CLOSE PROCFILE                                           00251400
+            END-IF.                                                     00251500
        READ-PARA.                                                       00300000
             READ FILE1 INTO WS-REC                                      00310004
                 AT END MOVE 'Y' TO WS-EOF                               00320000
-                NOT AT END PERFORM PROCESS-PARA                         00330000
+                NOT AT END PERFORM CHECK-RECORD-TYPE-PARA               00330000
             END-READ.                                                   00340000
+       CHECK-RECORD-TYPE-PARA.                                          00341000
+            IF FL-HEADER-MARKER = 'HD' OR FL-TYPE-HEADER                00341100
+               DISPLAY 'DATAFILE HEADER - EXPECTED COUNT '              00341200
+                       FL-HEADER-COUNT                                  00341300
+            ELSE                                                        00341400
+               IF FL-TRAILER-MARKER = 'TR' OR FL-TYPE-TRAILER           00341500
+                  PERFORM TRAILER-PARA                                  00341600
+               ELSE                                                     00341700
+                  PERFORM PROCESS-PARA                                  00341800
+               END-IF                                                   00341900
+            END-IF.                                                     00342000
+       TRAILER-PARA.                                                    00342100
+            MOVE FL-TRAILER-COUNT TO WS-EXPECTED-COUNT.                 00342200
+            SET WS-TRAILER-SEEN TO TRUE.                                00342300
        PROCESS-PARA.                                                    00350000
+            ADD 1 TO WS-CT-READ.                                        00351000
             MOVE FL-NUMBER-A TO WS-NUMBER-A.                            00360000
             MOVE FL-NUMBER-B TO WS-NUMBER-B.                            00370000
             DISPLAY WS-NUMBER-A.                                        00380000
             DISPLAY WS-NUMBER-B.                                        00390000
             CALL 'PGM03B2' USING WS-NUMBER-A, WS-NUMBER-B,              00400012
-                                          WS-RESULT-B, WS-RESULT-C.     00410012
+                      WS-RESULT-B, WS-RESULT-C, WS-RESULT-D.            00410012
+            DISPLAY 'Result received from Program D: ' WS-RESULT-D.     00411012
             IF WS-RESULT-B = WS-RESULT-C                                00420012
-            MOVE 0 TO RETURN-CODE                                       00430012
+               ADD 1 TO WS-CT-MATCH                                     00430012
             ELSE                                                        00440012
-            MOVE 12 TO RETURN-CODE                                      00450012
-            END-IF.                                                     00460014
-       END-PARA.                                                        00470000
\ No newline at end of file
+               ADD 1 TO WS-CT-MISMATCH                                  00450012
+               PERFORM WRITE-MISM-PARA                                  00451000
+            END-IF                                                      00460014
+            PERFORM WRITE-HIST-PARA.                                    00460300
+            PERFORM CHECKPOINT-PARA.                                    00460500
+       END-PARA.                                                        00470000
+       RESTART-PARA.                                                    00452000
+            OPEN INPUT CKPTFILE.                                        00452100
+            IF WS-CKPT-FOUND                                            00452200
+               PERFORM UNTIL WS-CKPT-EOF = 'Y'                          00452300
+                  READ CKPTFILE                                         00452400
+                    AT END MOVE 'Y' TO WS-CKPT-EOF                      00452500
+                    NOT AT END                                          00452600
+                         MOVE CKPT-REC-NUM TO WS-RESTART-POINT          00452700
+                  END-READ                                              00452800
+               END-PERFORM                                              00452900
+               CLOSE CKPTFILE                                           00453000
+               OPEN EXTEND CKPTFILE                                     00453100
+               IF WS-RESTART-POINT > 0                                  00453200
+                  DISPLAY 'RESTARTING DATAFILE AFTER RECORD '           00453300
+                          WS-RESTART-POINT                              00453400
+                  PERFORM UNTIL WS-CT-READ >= WS-RESTART-POINT          00453500
+                          OR WS-EOF = 'Y'                                00453600
+                     READ FILE1 INTO WS-REC                              00453700
+                       AT END MOVE 'Y' TO WS-EOF                         00453800
+                       NOT AT END                                        00453850
+                            IF FL-HEADER-MARKER NOT = 'HD'                00453860
+                               AND NOT FL-TYPE-HEADER                     00453870
+                               ADD 1 TO WS-CT-READ                        00453880
+                            END-IF                                        00453890
+                     END-READ                                            00454000
+                  END-PERFORM                                            00454100
+               END-IF                                                   00454200
+            ELSE                                                        00454300
+               OPEN OUTPUT CKPTFILE                                     00454400
+            END-IF.                                                     00454500
+       CHECKPOINT-PARA.                                                 00454600
+            ADD 1 TO WS-CKPT-COUNTER.                                   00454700
+            IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL                      00454800
+               PERFORM WRITE-CKPT-PARA                                  00454900
+            END-IF.                                                     00455000
+       WRITE-CKPT-PARA.                                                 00455100
+            MOVE WS-CT-READ TO CKPT-REC-NUM.                            00455200
+            WRITE CKPT-REC.                                             00455300
+            MOVE ZERO TO WS-CKPT-COUNTER.                               00455400
+       WRITE-MISM-PARA.                                                 00461000
+            MOVE WS-NUMBER-A TO MISM-NUMBER-A.                          00462000
+            MOVE WS-NUMBER-B TO MISM-NUMBER-B.                          00463000
+            MOVE WS-RESULT-B TO MISM-RESULT-B.                          00464000
+            MOVE WS-RESULT-C TO MISM-RESULT-C.                          00465000
+            MOVE 'RESULT B NE RESULT C' TO MISM-REASON.                 00466000
+            WRITE MISM-REC.                                             00468000
+       WRITE-HIST-PARA.                                                 00469000
+            MOVE FUNCTION CURRENT-DATE TO WS-HIST-TIMESTAMP.            00469100
+            MOVE WS-HIST-TIMESTAMP TO HIST-TIMESTAMP.                   00469200
+            MOVE WS-NUMBER-A TO HIST-NUMBER-A.                          00469300
+            MOVE WS-NUMBER-B TO HIST-NUMBER-B.                          00469400
+            MOVE WS-RESULT-B TO HIST-RESULT-B.                          00469500
+            MOVE WS-RESULT-C TO HIST-RESULT-C.                          00469600
+            MOVE WS-RESULT-D TO HIST-RESULT-D.                          00469700
+            IF WS-RESULT-B = WS-RESULT-C                                00469800
+               MOVE 'Y' TO HIST-MATCH-SW                                00469900
+            ELSE                                                        00469910
+               MOVE 'N' TO HIST-MATCH-SW                                00469920
+            END-IF.                                                     00469930
+            WRITE HIST-REC.                                             00469940
+       SUMMARY-PARA.                                                    00471000
+            DISPLAY 'DATAFILE RECORDS READ ...... ' WS-CT-READ.         00472000
+            DISPLAY 'B/C RESULT MATCHES ......... ' WS-CT-MATCH.        00473000
+            DISPLAY 'B/C RESULT MISMATCHES ...... ' WS-CT-MISMATCH.     00474000
+            DISPLAY 'MISMATCH DETAIL WRITTEN TO .. MISMFILE'.           00474500
+            IF WS-TRAILER-SEEN                                          00474600
+               IF WS-EXPECTED-COUNT = WS-CT-READ                        00474700
+                  DISPLAY 'TRAILER RECORD COUNT VERIFIED OK'            00474800
+                  PERFORM WRITE-PROC-PARA                               00474750
+               ELSE                                                     00474900
+                  DISPLAY 'TRAILER COUNT MISMATCH - EXPECTED '          00475100
+                          WS-EXPECTED-COUNT ' ACTUAL ' WS-CT-READ       00475200
+               END-IF                                                   00475300
+            ELSE                                                        00475400
+               DISPLAY 'WARNING: NO TRAILER RECORD FOUND ON DATAFILE'   00475500
+            END-IF                                                      00475600
+            IF RETURN-CODE = ZERO                                       00474950
+               IF WS-CT-MISMATCH > ZERO                                 00475000
+                  MOVE 12 TO RETURN-CODE                                00476000
+               ELSE                                                     00477000
+                  IF WS-TRAILER-SEEN AND                                00477100
+                     WS-EXPECTED-COUNT NOT = WS-CT-READ                 00477150
+                     MOVE 8 TO RETURN-CODE                              00477200
+                  ELSE                                                  00477300
+                     MOVE 0 TO RETURN-CODE                              00478000
+                  END-IF                                                00477400
+               END-IF                                                   00478500
+            END-IF.                                                     00479000
+            MOVE RETURN-CODE TO WS-ALERT-RC.                            00479100
+            CALL 'ALERTPGM' USING WS-ALERT-RC, WS-ALERT-THRESHOLD.      00479200
+       LOG-OPER-MSG-PARA.                                                00479250
+            MOVE FUNCTION CURRENT-DATE TO OM-TIMESTAMP.                  00479260
+            MOVE 'PGM03BT' TO OM-PROGRAM.                                00479270
+            SET OM-SEV-ERROR TO TRUE.                                    00479280
+            MOVE WS-OPER-MSG-TEXT TO OM-TEXT.                             00479290
+            DISPLAY WS-OPER-MSG.                                         00479295
+       WRITE-PROC-PARA.                                                 00479300
+            MOVE FUNCTION CURRENT-DATE TO WS-PROC-TIMESTAMP.            00479400
+            OPEN OUTPUT PROCFILE.                                       00479500
+            MOVE 'Y' TO PROC-FLAG.                                      00479600
+            MOVE WS-PROC-TIMESTAMP TO PROC-TIMESTAMP.                   00479700
+            WRITE PROC-REC.                                             00479800
+            CLOSE PROCFILE.                                             00479900
