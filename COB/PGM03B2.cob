@@ -4,17 +4,30 @@
        LINKAGE SECTION.                                                 00040000
        01 LS-NUMBER-A PIC 9(5).                                         00050000
        01 LS-NUMBER-B PIC 9(5).                                         00060000
-       01 LS-RESULT-B PIC 9(6).                                         00070000
-       01 LS-RESULT-C PIC 9(6).                                         00071003
+       01 LS-RESULT-B PIC 9(4)V99.                                      00070000
+       01 LS-RESULT-C PIC S9(6).                                        00071003
+       01 LS-RESULT-D PIC 9(10).                                        00071503
        PROCEDURE DIVISION USING LS-NUMBER-A, LS-NUMBER-B, LS-RESULT-B,  00080004
-                              LS-RESULT-C.                              00081008
+                              LS-RESULT-C, LS-RESULT-D.                 00081008
        MAIN-ROUTINE.                                                    00090000
             DISPLAY 'Program B is performing arithmetic operations'.    00100000
-            COMPUTE LS-RESULT-B = LS-NUMBER-A / LS-NUMBER-B.            00110012
+            IF LS-NUMBER-B = ZERO                                       00105001
+               DISPLAY 'PROGRAM B: LS-NUMBER-B IS ZERO - DIVIDE '        00105101
+                       'SKIPPED'                                        00105201
+               MOVE ZERO TO LS-RESULT-B                                 00105301
+               MOVE +16 TO RETURN-CODE                                  00105401
+            ELSE                                                        00105501
+               COMPUTE LS-RESULT-B ROUNDED =                             00105601
+                       LS-NUMBER-A / LS-NUMBER-B                         00105651
+            END-IF.                                                     00105701
             DISPLAY 'Program B completed arithmetic operations'.        00120000
             DISPLAY 'Result from Program B: ' LS-RESULT-B.              00130000
             DISPLAY 'Program B is calling Program C'                    00141001
             CALL 'PGM03C1' USING LS-NUMBER-A, LS-NUMBER-B,              00142002
                                                          LS-RESULT-C.   00150001
             DISPLAY 'Result received from Program C: ' LS-RESULT-C.     00160001
+            DISPLAY 'Program B is calling Program D'                    00161001
+            CALL 'PGM03D' USING LS-NUMBER-A, LS-NUMBER-B,               00162001
+                                                         LS-RESULT-D.   00163001
+            DISPLAY 'Result received from Program D: ' LS-RESULT-D.     00164001
             GOBACK.                                                     00180001
\ No newline at end of file
