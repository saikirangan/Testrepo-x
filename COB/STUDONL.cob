@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDONL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STUD-ID1      PIC 9(09).
+
+       01 WS-RESP          PIC S9(8) COMP.
+
+            EXEC SQL
+               INCLUDE SQLCA
+            END-EXEC.
+
+            EXEC SQL
+               INCLUDE STUDENT
+            END-EXEC.
+
+       01  DCLSTUDENT.
+           10 WS-STUD-ID               PIC S9(9) USAGE COMP.
+           10 WS-STUD-NAME             PIC X(30).
+           10 WS-STUD-DEPT             PIC X(10).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(01).
+       COPY CPYSMAP.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           EXEC CICS
+                HANDLE AID
+                     CLEAR(A000-CLEAR-PARA)
+                     PF3(A000-CLEAR-PARA)
+           END-EXEC.
+
+           EXEC CICS
+                HANDLE CONDITION
+                     MAPFAIL(A000-SEND-MAP-PARA)
+           END-EXEC.
+
+           EXEC CICS
+                RECEIVE MAP('STUDMAP')
+                        MAPSET('STUDMAP')
+                        INTO(STUDMAPI)
+           END-EXEC.
+
+           MOVE STUDIDI TO WS-STUD-ID1.
+           PERFORM A000-LOOKUP-PARA.
+           PERFORM A000-SEND-MAP-PARA.
+
+       A000-LOOKUP-PARA.
+           MOVE WS-STUD-ID1 TO WS-STUD-ID.
+           EXEC SQL
+                SELECT STUD_ID, STUD_NAME, STUD_DEPT
+                  INTO :WS-STUD-ID, :WS-STUD-NAME, :WS-STUD-DEPT
+                  FROM STUD_STUDENT
+                 WHERE STUD_ID = :WS-STUD-ID
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE WS-STUD-NAME TO STUDNAMO
+                    MOVE WS-STUD-DEPT TO STUDDPTO
+                    MOVE 'STUDENT FOUND' TO MSGO
+               WHEN +100
+                    MOVE SPACES TO STUDNAMO
+                    MOVE SPACES TO STUDDPTO
+                    MOVE 'STUDENT ID NOT ON FILE' TO MSGO
+               WHEN OTHER
+                    MOVE SPACES TO STUDNAMO
+                    MOVE SPACES TO STUDDPTO
+                    MOVE 'DB2 ERROR ON STUD_STUDENT SELECT' TO MSGO
+           END-EVALUATE.
+
+       A000-SEND-MAP-PARA.
+           EXEC CICS
+                SEND MAP('STUDMAP')
+                     MAPSET('STUDMAP')
+                     FROM(STUDMAPO)
+                     ERASE
+           END-EXEC.
+           EXEC CICS
+                RETURN TRANSID('STUD')
+                       COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       A000-CLEAR-PARA.
+           EXEC CICS
+                SEND TEXT FROM('STUDONL TERMINATED')
+                     ERASE FREEKB
+           END-EXEC.
+           EXEC CICS
+                RETURN
+           END-EXEC.
