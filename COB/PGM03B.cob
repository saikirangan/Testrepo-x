@@ -4,7 +4,8 @@
        INPUT-OUTPUT SECTION.                                            00040000
        FILE-CONTROL.                                                    00050000
            SELECT FILE1 ASSIGN TO DATAFILE                              00060004
-           ORGANIZATION IS SEQUENTIAL.                                  00070014
+           ORGANIZATION IS SEQUENTIAL                                   00070014
+           FILE STATUS IS WS-FILE1-FS.                                  00070314
        DATA DIVISION.                                                   00080000
        FILE SECTION.                                                    00090008
        FD FILE1                                                         00100017
@@ -13,27 +14,91 @@
            05 FL-NUMBER-A PIC 9(5).                                     00110010
            05 FILLER PIC X(1).                                          00111010
            05 FL-NUMBER-B PIC 9(5).                                     00120010
-           05 FILLER PIC X(69).                                         00141010
+           05 FL-REC-TYPE PIC X(1).                                     00130010
+               88 FL-TYPE-DETAIL  VALUE 'D'.                            00130110
+               88 FL-TYPE-HEADER  VALUE 'H'.                            00130210
+               88 FL-TYPE-TRAILER VALUE 'T'.                            00130310
+           05 FILLER PIC X(68).                                         00141010
+       01 FL-HEADER REDEFINES FL-REC.                                   00142010
+           05 FL-HEADER-MARKER PIC X(02).                                00142110
+           05 FL-HEADER-COUNT  PIC 9(07).                                00142210
+           05 FILLER           PIC X(02).                                00142215
+           05 FL-HEADER-TYPE   PIC X(01).                                00142220
+           05 FILLER           PIC X(68).                                00142310
+       01 FL-TRAILER REDEFINES FL-REC.                                  00142410
+           05 FL-TRAILER-MARKER PIC X(02).                               00142510
+           05 FL-TRAILER-COUNT  PIC 9(07).                               00142610
+           05 FILLER             PIC X(02).                              00142615
+           05 FL-TRAILER-TYPE    PIC X(01).                              00142620
+           05 FILLER            PIC X(68).                               00142710
        WORKING-STORAGE SECTION.                                         00150000
        01 WS-REC.                                                       00151021
            05 WS-NUMBER-A PIC 9(5).                                     00160021
            05 WS-NUMBER-B PIC 9(5).                                     00170021
        01 WS-EOF      PIC X(1) VALUE 'N'.                               00200063
+       01 WS-REC-COUNT        PIC 9(07) VALUE ZERO.                      00200163
+       01 WS-EXPECTED-COUNT   PIC 9(07) VALUE ZERO.                      00200263
+       01 WS-TRAILER-SEEN-SW  PIC X(01) VALUE 'N'.                       00200363
+           88 WS-TRAILER-SEEN    VALUE 'Y'.                              00200463
+       01 WS-FILE1-FS         PIC X(02) VALUE SPACES.                    00200563
+           88 WS-FILE1-OK        VALUE '00'.                             00200663
+       01 WS-OPER-MSG-TEXT    PIC X(60).                                 00200763
+       COPY CPYLOG.                                                      00200863
        PROCEDURE DIVISION.                                              00210009
        MAIN-PARA.                                                       00211063
             OPEN INPUT FILE1.                                           00220064
+            IF NOT WS-FILE1-OK                                          00220164
+               STRING 'DATAFILE OPEN FAILED - STATUS ' WS-FILE1-FS       00220180
+                      DELIMITED BY SIZE INTO WS-OPER-MSG-TEXT            00220190
+               PERFORM LOG-OPER-MSG-PARA                                 00220195
+               MOVE 16 TO RETURN-CODE                                   00220464
+               MOVE 'Y' TO WS-EOF                                       00220564
+            END-IF.                                                     00220664
                  PERFORM READ-PARA UNTIL WS-EOF = 'Y'                   00230064
                  CLOSE FILE1                                            00290071
+                 PERFORM VALIDATE-COUNT-PARA                             00291071
                  STOP RUN.                                              00300064
        READ-PARA.                                                       00301067
             READ FILE1                                                  00302068
                 AT END MOVE 'Y' TO WS-EOF                               00303070
-                NOT AT END PERFORM PROCESS-PARA                         00303170
+                NOT AT END PERFORM CHECK-RECORD-TYPE-PARA               00303170
             END-READ.                                                   00303270
+       CHECK-RECORD-TYPE-PARA.                                          00303370
+            IF FL-HEADER-MARKER = 'HD' OR FL-TYPE-HEADER                 00303371
+               DISPLAY 'DATAFILE HEADER - EXPECTED COUNT '               00303372
+                       FL-HEADER-COUNT                                   00303373
+            ELSE                                                         00303374
+               IF FL-TRAILER-MARKER = 'TR' OR FL-TYPE-TRAILER            00303375
+                  PERFORM TRAILER-PARA                                   00303376
+               ELSE                                                      00303377
+                  ADD 1 TO WS-REC-COUNT                                  00303378
+                  PERFORM PROCESS-PARA                                   00303379
+               END-IF                                                    00303380
+            END-IF.                                                      00303381
+       TRAILER-PARA.                                                    00303382
+            MOVE FL-TRAILER-COUNT TO WS-EXPECTED-COUNT.                  00303383
+            SET WS-TRAILER-SEEN TO TRUE.                                 00303384
        PROCESS-PARA.                                                    00303470
             MOVE FL-NUMBER-A TO WS-NUMBER-A.                            00303570
             MOVE FL-NUMBER-B TO WS-NUMBER-B.                            00303670
             DISPLAY WS-NUMBER-A.                                        00303770
             DISPLAY WS-NUMBER-B.                                        00303870
-            GOBACK.                                                     00460070
-       END-PARA.                                                        00470009
\ No newline at end of file
+       END-PARA.                                                        00470009
+       LOG-OPER-MSG-PARA.                                                00470020
+            MOVE FUNCTION CURRENT-DATE TO OM-TIMESTAMP.                  00470030
+            MOVE 'PGM03B' TO OM-PROGRAM.                                 00470040
+            SET OM-SEV-ERROR TO TRUE.                                    00470050
+            MOVE WS-OPER-MSG-TEXT TO OM-TEXT.                             00470060
+            DISPLAY WS-OPER-MSG.                                         00470070
+       VALIDATE-COUNT-PARA.                                             00470109
+            IF WS-TRAILER-SEEN                                           00470209
+               IF WS-EXPECTED-COUNT = WS-REC-COUNT                       00470309
+                  DISPLAY 'TRAILER RECORD COUNT VERIFIED OK'             00470409
+               ELSE                                                      00470509
+                  DISPLAY 'TRAILER COUNT MISMATCH - EXPECTED '           00470609
+                          WS-EXPECTED-COUNT ' ACTUAL ' WS-REC-COUNT      00470709
+                  MOVE 8 TO RETURN-CODE                                  00470809
+               END-IF                                                    00470909
+            ELSE                                                         00471009
+               DISPLAY 'WARNING: NO TRAILER RECORD FOUND ON DATAFILE'    00471109
+            END-IF.                                                      00471209
\ No newline at end of file
