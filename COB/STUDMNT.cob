@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT TRANFIL ASSIGN TO TRANFILE
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT MNTLOG ASSIGN TO MNTLOG
+                ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANFIL
+            RECORDING MODE IS F.
+       01 TRAN-REC.
+          05 TRAN-CODE      PIC X(01).
+          05 FILLER         PIC X(01).
+          05 TRAN-STUD-ID   PIC 9(09).
+          05 FILLER         PIC X(01).
+          05 TRAN-STUD-NAME PIC X(30).
+          05 FILLER         PIC X(01).
+          05 TRAN-STUD-DEPT PIC X(10).
+          05 FILLER         PIC X(27).
+       FD MNTLOG
+            RECORDING MODE IS F.
+       01 MNT-LOG-REC.
+          05 MNT-STUD-ID    PIC 9(09).
+          05 FILLER         PIC X(01).
+          05 MNT-CODE       PIC X(01).
+          05 FILLER         PIC X(01).
+          05 MNT-SQLCODE    PIC S9(05).
+          05 FILLER         PIC X(01).
+          05 MNT-RESULT     PIC X(40).
+          05 FILLER         PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF    PIC A VALUE SPACE.
+
+       01 WS-CONTROL-TOTALS.
+           05 WS-CT-READ      PIC 9(07) VALUE ZERO.
+           05 WS-CT-INSERTED  PIC 9(07) VALUE ZERO.
+           05 WS-CT-UPDATED   PIC 9(07) VALUE ZERO.
+           05 WS-CT-DELETED   PIC 9(07) VALUE ZERO.
+           05 WS-CT-FAILED    PIC 9(07) VALUE ZERO.
+           05 WS-CT-INVALID   PIC 9(07) VALUE ZERO.
+
+            EXEC SQL
+               INCLUDE SQLCA
+            END-EXEC.
+
+            EXEC SQL
+               INCLUDE STUDENT
+            END-EXEC.
+
+       01  DCLSTUDENT.
+           10 WS-STUD-ID               PIC S9(9) USAGE COMP.
+           10 WS-STUD-NAME             PIC X(30).
+           10 WS-STUD-DEPT             PIC X(10).
+
+       PROCEDURE DIVISION.
+
+            OPEN INPUT TRANFIL.
+            OPEN OUTPUT MNTLOG.
+
+            PERFORM UNTIL WS-EOF = 'Y'
+
+               READ TRANFIL
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END ADD 1 TO WS-CT-READ
+                 PERFORM A000-EDIT-TRAN-PARA
+               END-READ
+
+            END-PERFORM.
+
+            CLOSE TRANFIL.
+            CLOSE MNTLOG.
+
+            PERFORM A000-SUMMARY-PARA.
+
+            GOBACK.
+
+       A000-EDIT-TRAN-PARA.
+             MOVE TRAN-STUD-ID   TO WS-STUD-ID.
+             MOVE TRAN-STUD-NAME TO WS-STUD-NAME.
+             MOVE TRAN-STUD-DEPT TO WS-STUD-DEPT.
+             EVALUATE TRAN-CODE
+             WHEN 'I'
+                  PERFORM A000-INSERT-PARA
+             WHEN 'U'
+                  PERFORM A000-UPDATE-PARA
+             WHEN 'D'
+                  PERFORM A000-DELETE-PARA
+             WHEN OTHER
+                  ADD 1 TO WS-CT-INVALID
+                  MOVE 'INVALID TRANSACTION CODE' TO MNT-RESULT
+                  MOVE ZERO TO MNT-SQLCODE
+                  PERFORM A000-WRITE-LOG-PARA
+             END-EVALUATE.
+
+       A000-INSERT-PARA.
+             EXEC SQL
+                  INSERT INTO STUD_STUDENT
+                        (STUD_ID, STUD_NAME, STUD_DEPT)
+                  VALUES (:WS-STUD-ID, :WS-STUD-NAME, :WS-STUD-DEPT)
+             END-EXEC.
+             IF SQLCODE = 0
+                ADD 1 TO WS-CT-INSERTED
+                MOVE 'STUDENT INSERTED' TO MNT-RESULT
+             ELSE
+                ADD 1 TO WS-CT-FAILED
+                MOVE 'INSERT FAILED' TO MNT-RESULT
+             END-IF.
+             MOVE SQLCODE TO MNT-SQLCODE.
+             PERFORM A000-WRITE-LOG-PARA.
+
+       A000-UPDATE-PARA.
+             EXEC SQL
+                  UPDATE STUD_STUDENT
+                     SET STUD_NAME = :WS-STUD-NAME,
+                         STUD_DEPT = :WS-STUD-DEPT
+                   WHERE STUD_ID = :WS-STUD-ID
+             END-EXEC.
+             IF SQLCODE = 0
+                ADD 1 TO WS-CT-UPDATED
+                MOVE 'STUDENT UPDATED' TO MNT-RESULT
+             ELSE
+                ADD 1 TO WS-CT-FAILED
+                MOVE 'UPDATE FAILED' TO MNT-RESULT
+             END-IF.
+             MOVE SQLCODE TO MNT-SQLCODE.
+             PERFORM A000-WRITE-LOG-PARA.
+
+       A000-DELETE-PARA.
+             EXEC SQL
+                  DELETE FROM STUD_STUDENT
+                   WHERE STUD_ID = :WS-STUD-ID
+             END-EXEC.
+             IF SQLCODE = 0
+                ADD 1 TO WS-CT-DELETED
+                MOVE 'STUDENT DELETED' TO MNT-RESULT
+             ELSE
+                ADD 1 TO WS-CT-FAILED
+                MOVE 'DELETE FAILED' TO MNT-RESULT
+             END-IF.
+             MOVE SQLCODE TO MNT-SQLCODE.
+             PERFORM A000-WRITE-LOG-PARA.
+
+       A000-WRITE-LOG-PARA.
+             MOVE WS-STUD-ID  TO MNT-STUD-ID.
+             MOVE TRAN-CODE   TO MNT-CODE.
+             WRITE MNT-LOG-REC.
+
+       A000-SUMMARY-PARA.
+             DISPLAY '-------------------------------------------'.
+             DISPLAY 'STUDMNT RUN CONTROL TOTALS'.
+             DISPLAY 'TRANSACTIONS READ .......... ' WS-CT-READ.
+             DISPLAY 'STUDENTS INSERTED ........... ' WS-CT-INSERTED.
+             DISPLAY 'STUDENTS UPDATED ............ ' WS-CT-UPDATED.
+             DISPLAY 'STUDENTS DELETED ............ ' WS-CT-DELETED.
+             DISPLAY 'TRANSACTIONS FAILED ......... ' WS-CT-FAILED.
+             DISPLAY 'INVALID TRANSACTION CODES ... ' WS-CT-INVALID.
+             DISPLAY '-------------------------------------------'.
+             IF WS-CT-FAILED > ZERO OR WS-CT-INVALID > ZERO
+                MOVE 8 TO RETURN-CODE
+             ELSE
+                MOVE 0 TO RETURN-CODE
+             END-IF.
