@@ -0,0 +1,24 @@
+//PGM03BT  JOB (ACCTNO),'DATAFILE W/CKPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS PGM03BT AGAINST DATAFILE. PGM03BT CHECKPOINTS ITS        *
+//* PROGRESS TO CKPTFILE EVERY WS-CKPT-INTERVAL RECORDS (SEE      *
+//* PARMFILE) AND, ON RESTART, SKIPS AHEAD TO THE LAST CHECKPOINT *
+//* BEFORE RESUMING. MISMATCHED RECORDS ARE WRITTEN TO MISMFILE,  *
+//* PER-RECORD HISTORY TO HISTFILE, AND PROCFILE RECORDS A        *
+//* PROCESSED-MARKER FOR THIS RUN SO A RERUN CAN BE DETECTED.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PGM03BT
+//STEPLIB  DD DISP=SHR,DSN=APPL.PROD.LOADLIB
+//DATAFILE DD DISP=SHR,DSN=APPL.PROD.DATAFILE
+//MISMFILE DD DISP=(NEW,CATLG,DELETE),DSN=APPL.PROD.MISMFILE,
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//CKPTFILE DD DISP=(MOD,CATLG,DELETE),DSN=APPL.PROD.CKPTFILE,
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//PARMFILE DD DISP=SHR,DSN=APPL.PROD.PARMFILE
+//HISTFILE DD DISP=(MOD,CATLG,DELETE),DSN=APPL.PROD.HISTFILE,
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//PROCFILE DD DISP=(MOD,CATLG,DELETE),DSN=APPL.PROD.PROCFILE,
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
