@@ -0,0 +1,32 @@
+//STUD     JOB (ACCTNO),'STUDENT EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS STUD AGAINST EMPFILE, LOOKING UP EACH EMPFILE ENTRY IN   *
+//* THE STUD_STUDENT DB2 TABLE. STUD IS A DB2 PROGRAM, SO IT IS   *
+//* RUN UNDER THE DSN TSO BATCH ATTACHMENT (IKJEFT01).            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=APPL.PROD.LOADLIB
+//         DD DISP=SHR,DSN=DSN.DB2.SDSNLOAD
+//EMPFILE  DD DISP=SHR,DSN=APPL.PROD.EMPFILE
+//REJFILE  DD DISP=(NEW,CATLG,DELETE),DSN=APPL.PROD.REJFILE,
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//EXTFILE  DD DISP=(NEW,CATLG,DELETE),DSN=APPL.PROD.EXTFILE,
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//CKPTFILE DD DISP=(MOD,CATLG,DELETE),DSN=APPL.PROD.CKPTFILE,
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//AUDITFILE DD DISP=(MOD,CATLG,DELETE),DSN=APPL.PROD.AUDITFILE,
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//RUNSTATS DD DISP=(MOD,CATLG,DELETE),DSN=APPL.PROD.RUNSTATS,
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//AUTHFILE DD DISP=SHR,DSN=APPL.PROD.AUTHFILE
+//DEPTTAB  DD DISP=SHR,DSN=APPL.PROD.DEPTTAB
+//PARMFILE DD DISP=SHR,DSN=APPL.PROD.PARMFILE
+//SYSTSPRT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(STUD) PLAN(STUDPLAN) LIB('APPL.PROD.LOADLIB') -
+      END
+/*
