@@ -0,0 +1,19 @@
+//STUDONL  JOB (ACCTNO),'STUDONL CICS DEF',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DEFINES THE STUDONL ONLINE STUDENT-INQUIRY TRANSACTION TO     *
+//* THE CICS CSD: THE STUD TRANSACTION, THE STUDONL PROGRAM, AND  *
+//* THE STUDMAP MAPSET. RUN ONCE PER CICS REGION BEFORE THE       *
+//* TRANSACTION IS FIRST USED, AND AGAIN AFTER ANY CHANGE TO      *
+//* BMS/STUDMAP.BMS OR COB/STUDONL.COB.                           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DFHCSDUP
+//STEPLIB  DD DISP=SHR,DSN=CICS.SDFHLOAD
+//DFHCSD   DD DISP=SHR,DSN=APPL.PROD.CICS.CSD
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE PROGRAM(STUDONL) GROUP(STUDGRP) LANGUAGE(COBOL)
+  DEFINE MAPSET(STUDMAP) GROUP(STUDGRP) LANGUAGE(COBOL)
+  DEFINE TRANSACTION(STUD) GROUP(STUDGRP) PROGRAM(STUDONL)
+  ADD GROUP(STUDGRP) LIST(STUDLIST)
+/*
