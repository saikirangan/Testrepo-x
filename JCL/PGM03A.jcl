@@ -0,0 +1,16 @@
+//PGM03A   JOB (ACCTNO),'PGM03 CHAIN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE PGM03A / PGM03B2 / PGM03C1 / PGM03D ARITHMETIC       *
+//* CHAIN AS A SINGLE BATCH STEP. PGM03A CALLS THE REST OF THE    *
+//* CHAIN INTERNALLY, SO ONE EXEC STATEMENT IS SUFFICIENT.        *
+//*                                                                *
+//* PARM='FILE' DRIVES PGM03A'S PAIRFILE BATCH-LIST MODE, READING *
+//* EVERY NUMBER PAIR IN PAIRFILE. OMIT THE PARM (OR PASS A       *
+//* 'NNNNN,NNNNN' PAIR) TO PROCESS A SINGLE PAIR INSTEAD.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PGM03A,PARM='FILE'
+//STEPLIB  DD DISP=SHR,DSN=APPL.PROD.LOADLIB
+//PAIRFILE DD DISP=SHR,DSN=APPL.PROD.PAIRFILE
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
