@@ -0,0 +1,16 @@
+//NITESUM  JOB (ACCTNO),'NIGHTLY OPS SUMMARY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CONSOLIDATES THE NIGHT'S STUD/EMPFILE RUNSTATS, PGM03BT'S     *
+//* HISTFILE COMPUTATION HISTORY, AND PGM02D'S PGM02LOG INTO ONE  *
+//* END-OF-NIGHT OPERATIONS SUMMARY. RUN THIS STEP LAST, AFTER    *
+//* STUD, THE PGM03 CHAIN, AND ANY PGM02C BATCH RUNS HAVE ALL     *
+//* APPENDED TO THEIR RESPECTIVE HISTORY FILES.                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=NITESUM
+//STEPLIB  DD DISP=SHR,DSN=APPL.PROD.LOADLIB
+//RUNSTATS DD DISP=SHR,DSN=APPL.PROD.RUNSTATS
+//HISTFILE DD DISP=SHR,DSN=APPL.PROD.HISTFILE
+//PGM02LOG DD DISP=SHR,DSN=APPL.PROD.PGM02LOG
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
