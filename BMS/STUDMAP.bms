@@ -0,0 +1,52 @@
+*--------------------------------------------------------------------*
+* STUDMAP - SINGLE-STUDENT LOOKUP SCREEN FOR THE STUDONL CICS         *
+*           TRANSACTION. OPERATOR KEYS IN A STUD-ID AND GETS BACK     *
+*           THE NAME/DEPARTMENT FROM STUD_STUDENT, OR AN ERROR        *
+*           MESSAGE IF THE ID IS NOT ON FILE.                         *
+*--------------------------------------------------------------------*
+STUDMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+STUDMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='STUDENT INQUIRY'
+*
+         DFHMDF POS=(03,01),                                          X
+               LENGTH=09,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='STUD ID: '
+STUDID   DFHMDF POS=(03,11),                                          X
+               LENGTH=09,                                             X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(05,01),                                          X
+               LENGTH=09,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='NAME:    '
+STUDNAM  DFHMDF POS=(05,11),                                          X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(06,01),                                          X
+               LENGTH=09,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='DEPT:    '
+STUDDPT  DFHMDF POS=(06,11),                                          X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,BRT)
+*
+MSG      DFHMDF POS=(08,01),                                          X
+               LENGTH=60,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
